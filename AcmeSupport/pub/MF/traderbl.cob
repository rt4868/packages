@@ -47,7 +47,16 @@
              05 FILLER  PIC X(25) VALUE 'CCCCCCCCCCCCCC           '.
           03 TOO-MANY-MSG.
              05 FILLER  PIC X(25) VALUE 'TOO MANY SHARES REQUESTED'.
-             05 FILLER  PIC X(25) VALUE ', MAX OWNERSHIP IS 9999  '.
+             05 FILLER  PIC X(25) VALUE ', MAX OWNERSHIP IS 999999'.
+          03 BAD-PASSWORD-MSG.
+             05 FILLER  PIC X(25) VALUE 'USER #UUUUUUUUUUUUUU SUPP'.
+             05 FILLER  PIC X(25) VALUE 'LIED AN INCORRECT PASSWRD'.
+          03 ALARM-TRIGGERED-MSG.
+             05 FILLER  PIC X(25) VALUE 'PRICE ALARM FOR COMPANY #'.
+             05 FILLER  PIC X(25) VALUE 'CCCCCCCCCCCCCCCCCCC MOVED'.
+          03 DUPLICATE-COMPANY-MSG.
+             05 FILLER  PIC X(25) VALUE 'CANNOT ADD COMPANY #CCCCC'.
+             05 FILLER  PIC X(25) VALUE 'CCCCCCCCCCCCCC - EXISTS  '.
 
        01 COMMAREA-BUFFER.
           03 REQUEST-TYPE              PIC X(15).
@@ -68,9 +77,9 @@
           03 COMMISSION-COST-SELL      PIC X(03).
           03 COMMISSION-COST-BUY       PIC X(03).
           03 SHARES.
-             05 NO-OF-SHARES           PIC X(04).
+             05 NO-OF-SHARES           PIC X(06).
           03 SHARES-CONVERT REDEFINES SHARES.
-             05 NO-OF-SHARES-DEC       PIC 9(04).
+             05 NO-OF-SHARES-DEC       PIC 9(06).
           03 TOTAL-SHARE-VALUE         PIC X(12).
           03 BUY-SELL1                 PIC X(04).
           03 BUY-SELL-PRICE1           PIC X(08).
@@ -82,11 +91,62 @@
           03 BUY-SELL-PRICE4           PIC X(08).
           03 ALARM-CHANGE              PIC X(03).
           03 UPDATE-BUY-SELL           PIC X(01).
-          03 FILLER                    PIC X(15).
-          03 COMPANY-NAME-BUFFER.
-             05  COMPANY-NAME-TAB OCCURS 4 TIMES
-                    INDEXED BY COMPANY-NAME-IDX
-                                           PIC X(20).
+          03 ALARM-TRIGGERED           PIC X(01) VALUE 'N'.
+          03 FILLER                    PIC X(14).
+          03 COMPANY-OR-HISTORY-BUFFER.
+             05 COMPANY-NAME-BUFFER.
+                07  COMPANY-NAME-TAB OCCURS 20 TIMES
+                       INDEXED BY COMPANY-NAME-IDX
+                                              PIC X(20).
+             05 COMPANY-COUNT             PIC 9(04).
+          03 HISTORY-REQUEST-BUFFER REDEFINES COMPANY-OR-HISTORY-BUFFER.
+      * Optional range query piggybacked on Share_Value: when the
+      * caller populates HIST-FROM-DATE/HIST-TO-DATE (format
+      * YYYY-MM-DD) ahead of the LINK, GET-SHARE-VALUE also browses
+      * TRADHIST for that company between the two dates and returns
+      * whatever it finds in HISTORY-ENTRIES/HISTORY-ENTRY-COUNT - see
+      * GET-SHARE-HISTORY-RANGE.  Left blank, behaviour is unchanged.
+             05 HIST-FROM-DATE            PIC X(10).
+             05 HIST-TO-DATE              PIC X(10).
+             05 HISTORY-ENTRY-COUNT       PIC 9(04).
+             05 HISTORY-ENTRIES OCCURS 18 TIMES
+                   INDEXED BY HISTORY-ENTRY-IDX.
+                07 HIST-ENTRY-DATE        PIC X(10).
+                07 HIST-ENTRY-VALUE       PIC X(08).
+          03 COMP-MAINT-BUFFER REDEFINES COMPANY-OR-HISTORY-BUFFER.
+      * Maintenance request (Comp_Maint) piggybacked on the same bytes,
+      * the same way HISTORY-REQUEST-BUFFER is - COMPANY-NAME at the
+      * top of COMMAREA-BUFFER is reused as the single company key for
+      * CM-ACTION-ADD/CM-ACTION-UPDATE (and as the STARTBR starting
+      * point for CM-ACTION-BROWSE, exactly like GET-COMPANY already
+      * uses it), so no separate "which company" field is needed here.
+             05 CM-ACTION                 PIC X(01).
+             05 CM-SHARE-VALUE            PIC X(08).
+             05 CM-COMMISSION-BUY         PIC X(03).
+             05 CM-COMMISSION-SELL        PIC X(03).
+             05 CM-BROWSE-COUNT           PIC 9(04).
+             05 CM-BROWSE-ENTRIES OCCURS 10 TIMES
+                   INDEXED BY CM-BROWSE-IDX.
+                07 CM-ENTRY-COMPANY          PIC X(20).
+                07 CM-ENTRY-SHARE-VALUE      PIC X(08).
+                07 CM-ENTRY-COMMISSION-BUY   PIC X(03).
+                07 CM-ENTRY-COMMISSION-SELL  PIC X(03).
+          03 PORTFOLIO-VIEW-BUFFER REDEFINES COMPANY-OR-HISTORY-BUFFER.
+      * Consolidated cross-company holdings for this USERID, piggybacked
+      * on the same bytes as HISTORY-REQUEST-BUFFER/COMP-MAINT-BUFFER
+      * (a 4th REDEFINES of the same area, selected by REQUEST-TYPE).
+      * Capped at MAX-PORTFOLIO-HOLD (9) rather than MAX-COMPANIES (20)
+      * so this buffer stays within the byte range TRADERPL already
+      * mirrors for HISTORY-REQUEST-BUFFER (see traderpl.cob); a
+      * customer holding more than 9 companies still gets the correct
+      * grand total (every holding is accumulated) but only the first
+      * 9 found in TRADCOMP key order appear in the detail table.
+             05 PV-HOLDING-COUNT          PIC 9(04).
+             05 PV-TOTAL-VALUE            PIC X(12).
+             05 PV-HOLDINGS OCCURS 09 TIMES.
+                07 PV-COMPANY                PIC X(20).
+                07 PV-SHARES                 PIC 9(06).
+                07 PV-SHARE-VALUE            PIC X(08).
 
        01 CUSTOMER-IO-BUFFER.
           03 KEYREC.
@@ -94,9 +154,9 @@
              05 KEYREC-DOT             PIC X(01).
              05 COMPANY                PIC X(20).
           03 CONVERT1.
-             05 NO-SHARES              PIC X(04).
+             05 NO-SHARES              PIC X(06).
           03 CONVERT2 REDEFINES CONVERT1.
-             05 DEC-NO-SHARES          PIC 9(04).
+             05 DEC-NO-SHARES          PIC 9(06).
           03 BUY-FROM                  PIC X(08).
           03 BUY-FROM-NO               PIC X(04).
           03 BUY-TO                    PIC X(08).
@@ -106,6 +166,8 @@
           03 SELL-TO                   PIC X(08).
           03 SELL-TO-NO                PIC X(04).
           03 ALARM-PERCENT             PIC X(03).
+          03 ALARM-PERCENT-NUM REDEFINES ALARM-PERCENT
+                                        PIC 9(03).
        01 COMPANY-IO-BUFFER.
           03 COMPANY                   PIC X(20).
           03 SHARE-VALUE.
@@ -120,7 +182,18 @@
           03 VALUE-6                   PIC X(08).
           03 VALUE-7                   PIC X(08).
           03 COMMISSION-BUY            PIC X(03).
+          03 COMMISSION-BUY-PCT REDEFINES COMMISSION-BUY
+                                        PIC 9(03).
           03 COMMISSION-SELL           PIC X(03).
+          03 COMMISSION-SELL-PCT REDEFINES COMMISSION-SELL
+                                        PIC 9(03).
+
+      * Record layout for the TRADCRED credentials file - one entry
+      * per USERID holding the password TRADERPL must match before
+      * GET-SHARE-VALUE or BUY-SELL are allowed to proceed.
+       01 CREDENTIAL-IO-BUFFER.
+          03 CRED-USERID               PIC X(60).
+          03 CRED-PASSWORD             PIC X(10).
 
        01 CMDRESP                      PIC 9(08) COMP.
 
@@ -137,9 +210,9 @@
 
           03 SHR-FLD.
              05 SHARES-OVERFLOW        PIC 9.
-             05 SHARES-NORMAL          PIC 9(04).
+             05 SHARES-NORMAL          PIC 9(06).
           03 SHR-FLD-DEC REDEFINES SHR-FLD.
-             05 SHARES-WORK1           PIC 9(5).
+             05 SHARES-WORK1           PIC 9(7).
 
       * To true/false values
 
@@ -159,10 +232,14 @@
                 07 BAD-CUST-WRITE      PIC X(02) VALUE '02'.
                 07 BAD-CUST-REWRITE    PIC X(02) VALUE '02'.
                 07 BAD-COMP-READ       PIC X(02) VALUE '03'.
+                07 BAD-COMP-WRITE      PIC X(02) VALUE '03'.
+                07 BAD-COMP-REWRITE    PIC X(02) VALUE '03'.
                 07 OVERFLOW-RC         PIC X(02) VALUE '04'.
                 07 COMPANY-NOT-FOUND   PIC X(02) VALUE '05'.
                 07 INVALID-SALE        PIC X(02) VALUE '06'.
                 07 INVALID-BUY         PIC X(02) VALUE '06'.
+                07 BAD-PASSWORD        PIC X(02) VALUE '07'.
+                07 DUPLICATE-COMPANY   PIC X(02) VALUE '08'.
                 07 PGM-LOGIC-ERROR     PIC X(02) VALUE '98'.
                 07 CUSTOMER-NOT-FOUND  PIC X(02) VALUE '99'.
              05 REQUEST-TYPES.
@@ -172,12 +249,32 @@
                        value 'Share_Value    '.
                 07 BUY-SELL-REQ        PIC X(15)
                        value 'Buy_Sell       '.
+                07 COMP-MAINT-REQ      PIC X(15)
+                       value 'Comp_Maint     '.
+                07 PORTFOLIO-VIEW-REQ  PIC X(15)
+                       value 'Portfolio_View '.
              05 SUBTYPES.
                 07 SUBTYPE-UPDATE      PIC X(01) VALUE '0'.
                 07 SUBTYPE-BUY         PIC X(01) VALUE '1'.
                 07 SUBTYPE-SELL        PIC X(01) VALUE '2'.
+                07 CM-ACTION-BROWSE    PIC X(01) VALUE 'B'.
+                07 CM-ACTION-ADD       PIC X(01) VALUE 'A'.
+                07 CM-ACTION-UPDATE    PIC X(01) VALUE 'U'.
              05 MISC.
                 07 OVERFLOW-VALUE      PIC X(12) VALUE 'XXXXXXXXX.XX'.
+                07 MAX-COMPANIES       PIC 9(02) VALUE 20.
+                07 MAX-MAINT-BROWSE    PIC 9(02) VALUE 10.
+                07 MAX-PORTFOLIO-HOLD  PIC 9(02) VALUE 09.
+      * Volume-commission tiers for CALCULATE-TIERED-COMMISSION - the
+      * more shares a buy/sell request covers, the bigger the discount
+      * taken off the company's flat COMMISSION-BUY-PCT/SELL-PCT base
+      * rate (floored at zero, never a negative/added-on commission).
+                07 COMM-TIER1-SHARES   PIC 9(06) VALUE 000100.
+                07 COMM-TIER2-SHARES   PIC 9(06) VALUE 000500.
+                07 COMM-TIER3-SHARES   PIC 9(06) VALUE 001000.
+                07 COMM-TIER1-DISCOUNT PIC 9(02) VALUE 01.
+                07 COMM-TIER2-DISCOUNT PIC 9(02) VALUE 02.
+                07 COMM-TIER3-DISCOUNT PIC 9(02) VALUE 03.
 
       * TIMESTAMP FIELDS
 
@@ -189,6 +286,15 @@
                 07 TIME-MINUTES        PIC X(02).
                 07 FILLER              PIC X(01).
                 07 TIME-SECONDS        PIC X(02).
+             05 LOG-TIMESTAMP.
+                07 LOG-TS-DATE         PIC X(10).
+                07 FILLER              PIC X(01) VALUE ' '.
+                07 LOG-TS-TIME         PIC X(08).
+
+      * The permanent trade blotter - every completed BUY or SELL gets
+      * appended here, independent of the live TRADCUST position.
+
+          03 TRADE-LOG-QTY             PIC 9(06).
 
       * FIELDS FOR CONVERTING THE TYPE OF THE FIELDS
 
@@ -211,6 +317,39 @@
                 07 WCHAR-OVERFLOW      PIC X(02).
                 07 WCHAR-INT-PART      PIC X(09).
                 07 WCHAR-DEC-PART      PIC X(02).
+             05 PV-TOTAL-ACCUM         PIC 9(11)V99 VALUE ZERO.
+             05 PV-SAVED-ERROR         PIC X(02) VALUE SPACES.
+
+      * Permanent trade blotter record and its price-conversion helper
+      * fields, shared with the overnight batch programs via the same
+      * copybooks.
+
+          COPY TRADELOG.
+
+          COPY PRICECNV.
+
+          COPY HISTREC.
+
+      * Working fields for the ALARM-PERCENT price-move check - see
+      * CHECK-PRICE-ALARM.
+
+       01 ALARM-WORK-FIELDS.
+          03 ALARM-TODAY-VALUE         PIC 9(05)V9(02).
+          03 ALARM-YESTERDAY-VALUE     PIC 9(05)V9(02).
+          03 ALARM-PCT-MOVE            PIC 9(05)V9(02).
+
+      * Working fields for CALCULATE-TIERED-COMMISSION - the discount
+      * (in whole percentage points) applied to a company's base
+      * COMMISSION-BUY-PCT/COMMISSION-SELL-PCT depending on how many
+      * shares this request is for, floored at zero.  Signed so the
+      * subtraction cannot wrap the unsigned output fields before the
+      * floor check runs.
+
+       01 TIERED-COMMISSION-WORK-FIELDS.
+          03 TIERED-COMMISSION-BUY-S   PIC S9(03).
+          03 TIERED-COMMISSION-SELL-S  PIC S9(03).
+          03 TIERED-COMMISSION-BUY     PIC 9(03).
+          03 TIERED-COMMISSION-SELL    PIC 9(03).
 
       * Calculations for the TRCERROR routine
 
@@ -226,7 +365,7 @@
 
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA                  PIC X(372).
+       01 DFHCOMMAREA                  PIC X(698).
 
        PROCEDURE DIVISION.
 
@@ -244,9 +383,25 @@
               WHEN GET-COMPANY-REQ
                    PERFORM GET-COMPANY
               WHEN SHARE-VALUE-REQ
-                   PERFORM GET-SHARE-VALUE
+                   PERFORM VALIDATE-CREDENTIALS
+                   IF RETURN-VALUE = CLEAN-RETURN
+                      PERFORM GET-SHARE-VALUE
+                   END-IF
               WHEN BUY-SELL-REQ
-                   PERFORM BUY-SELL
+                   PERFORM VALIDATE-CREDENTIALS
+                   IF RETURN-VALUE = CLEAN-RETURN
+                      PERFORM BUY-SELL
+                   END-IF
+              WHEN COMP-MAINT-REQ
+                   PERFORM VALIDATE-CREDENTIALS
+                   IF RETURN-VALUE = CLEAN-RETURN
+                      PERFORM COMP-MAINT
+                   END-IF
+              WHEN PORTFOLIO-VIEW-REQ
+                   PERFORM VALIDATE-CREDENTIALS
+                   IF RETURN-VALUE = CLEAN-RETURN
+                      PERFORM PORTFOLIO-VIEW
+                   END-IF
               WHEN OTHER
                    MOVE UNKNOWN-REQUEST     TO RETURN-VALUE
                    MOVE REQUEST-NOT-FOUND-MSG
@@ -272,6 +427,10 @@
       *****************************************************************
 
        GET-COMPANY SECTION.
+      * Page through however many companies TRADCOMP holds, up to
+      * MAX-COMPANIES, instead of silently truncating at 4.  The
+      * caller gets back COMPANY-COUNT so it knows how many of the
+      * MAX-COMPANIES slots in COMPANY-NAME-TAB are actually populated.
 
            MOVE SPACES                      TO COMPANY-NAME.
 
@@ -283,7 +442,7 @@
 
            PERFORM VARYING COMPANY-NAME-IDX FROM 1 BY 1
                UNTIL CMDRESP = DFHRESP(ENDFILE) OR
-                     COMPANY-NAME-IDX > 4
+                     COMPANY-NAME-IDX > MAX-COMPANIES
 
                EXEC CICS READNEXT FILE('TRADCOMP')
                                   RIDFLD(COMPANY-NAME)
@@ -291,18 +450,217 @@
                                   RESP(CMDRESP)
                                   END-EXEC
 
-               MOVE COMPANY-NAME            TO
-                        COMPANY-NAME-TAB (COMPANY-NAME-IDX)
+               IF CMDRESP NOT = DFHRESP(ENDFILE)
+                  MOVE COMPANY-NAME         TO
+                           COMPANY-NAME-TAB (COMPANY-NAME-IDX)
+               END-IF
            END-PERFORM.
 
            EXEC CICS ENDBR FILE('TRADCOMP')
                            RESP(CMDRESP)
                            END-EXEC.
 
+           COMPUTE COMPANY-COUNT = COMPANY-NAME-IDX - 1.
+
        GET-COMPANY-EXIT.
 
            EXIT.
       /
+      *****************************************************************
+      * ONLINE MAINTENANCE OF THE TRADCOMP FILE - BROWSE/ADD/UPDATE    *
+      * a company's SHARE-VALUE/COMMISSION-BUY/COMMISSION-SELL so an  *
+      * authorized operator no longer has to go around TRADERBL and   *
+      * edit TRADCOMP offline to onboard a company or correct its     *
+      * commission rates.                                             *
+      *****************************************************************
+       COMP-MAINT SECTION.
+           EVALUATE CM-ACTION
+              WHEN CM-ACTION-BROWSE
+                   PERFORM COMP-MAINT-BROWSE-FUNCTION
+              WHEN CM-ACTION-ADD
+                   PERFORM COMP-MAINT-ADD-FUNCTION
+              WHEN CM-ACTION-UPDATE
+                   PERFORM COMP-MAINT-UPDATE-FUNCTION
+              WHEN OTHER
+                   MOVE UNKNOWN-SUBTYPE    TO RETURN-VALUE
+                   MOVE SUB-FUNCTION-NOT-FOUND-MSG
+                                           TO COMMENT-FIELD
+                   PERFORM WRITEQ-TS
+           END-EVALUATE
+           .
+       COMP-MAINT-EXIT.
+
+           EXIT.
+      *****************************************************************
+       COMP-MAINT-BROWSE-FUNCTION SECTION.
+      * Same paged STARTBR/READNEXT GTEQ as GET-COMPANY, but also
+      * returns each company's SHARE-VALUE/commission rates so an
+      * operator screen can list them.  COMPANY-NAME is the page's
+      * starting key (SPACES means "start from the first company");
+      * the caller pages forward by re-calling with the last company
+      * name returned on the previous page.
+
+           EXEC CICS STARTBR FILE('TRADCOMP')
+                             RIDFLD(COMPANY-NAME)
+                             RESP(CMDRESP)
+                             GTEQ
+                             END-EXEC.
+
+           PERFORM VARYING CM-BROWSE-IDX FROM 1 BY 1
+               UNTIL CMDRESP = DFHRESP(ENDFILE) OR
+                     CM-BROWSE-IDX > MAX-MAINT-BROWSE
+
+               EXEC CICS READNEXT FILE('TRADCOMP')
+                                  RIDFLD(COMPANY-NAME)
+                                  INTO(COMPANY-IO-BUFFER)
+                                  RESP(CMDRESP)
+                                  END-EXEC
+
+               IF CMDRESP NOT = DFHRESP(ENDFILE)
+                  MOVE COMPANY OF COMPANY-IO-BUFFER TO
+                           CM-ENTRY-COMPANY (CM-BROWSE-IDX)
+                  MOVE SHARE-VALUE          TO
+                           CM-ENTRY-SHARE-VALUE (CM-BROWSE-IDX)
+                  MOVE COMMISSION-BUY       TO
+                           CM-ENTRY-COMMISSION-BUY (CM-BROWSE-IDX)
+                  MOVE COMMISSION-SELL      TO
+                           CM-ENTRY-COMMISSION-SELL (CM-BROWSE-IDX)
+               END-IF
+           END-PERFORM.
+
+           EXEC CICS ENDBR FILE('TRADCOMP')
+                           RESP(CMDRESP)
+                           END-EXEC.
+
+           COMPUTE CM-BROWSE-COUNT = CM-BROWSE-IDX - 1.
+           MOVE CLEAN-RETURN                TO RETURN-VALUE.
+
+       COMP-MAINT-BROWSE-FUNCTION-EXIT.
+
+           EXIT.
+      *****************************************************************
+       COMP-MAINT-ADD-FUNCTION SECTION.
+      * COMPANY-NAME is the new company's key.  Refuse to clobber an
+      * existing record - the request is for onboarding a company that
+      * is not in TRADCOMP yet, not for changing an existing one (use
+      * CM-ACTION-UPDATE for that).
+
+           PERFORM READ-COMPFILE.
+
+           EVALUATE RETURN-VALUE
+              WHEN CLEAN-RETURN
+                   MOVE DUPLICATE-COMPANY  TO RETURN-VALUE
+                   MOVE DUPLICATE-COMPANY-MSG
+                                           TO COMMENT-FIELD
+                   PERFORM WRITEQ-TS
+              WHEN COMPANY-NOT-FOUND
+                   MOVE COMPANY-NAME       TO COMPANY OF COMPANY-IO-BUFFER
+                   MOVE CM-SHARE-VALUE     TO SHARE-VALUE
+                   MOVE SPACES             TO VALUE-1 VALUE-2 VALUE-3
+                                              VALUE-4 VALUE-5 VALUE-6
+                                              VALUE-7
+                   MOVE CM-COMMISSION-BUY  TO COMMISSION-BUY
+                   MOVE CM-COMMISSION-SELL TO COMMISSION-SELL
+                   MOVE CLEAN-RETURN       TO RETURN-VALUE
+                   PERFORM WRITE-COMPFILE
+              WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       COMP-MAINT-ADD-FUNCTION-EXIT.
+
+           EXIT.
+      *****************************************************************
+       COMP-MAINT-UPDATE-FUNCTION SECTION.
+      * COMPANY-NAME is the key of the existing company being changed.
+      * SHARE-VALUE/COMMISSION-BUY/COMMISSION-SELL are replaced with
+      * whatever the caller supplied; the VALUE-1..7 price history is
+      * left untouched (that is rolled forward by TRADERFD, not here).
+
+           PERFORM READ-COMPFILE-FOR-UPDATE.
+
+           IF RETURN-VALUE = CLEAN-RETURN
+              MOVE CM-SHARE-VALUE          TO SHARE-VALUE
+              MOVE CM-COMMISSION-BUY       TO COMMISSION-BUY
+              MOVE CM-COMMISSION-SELL      TO COMMISSION-SELL
+              PERFORM REWRITE-COMPFILE
+           END-IF
+           .
+       COMP-MAINT-UPDATE-FUNCTION-EXIT.
+
+           EXIT.
+      *****************************************************************
+      * CONSOLIDATED CROSS-COMPANY PORTFOLIO STATEMENT - walk every      *
+      * company in TRADCOMP and report back this USERID's holding and  *
+      * today's value in each one, instead of making the customer      *
+      * flip through T004 a company at a time.                         *
+      *****************************************************************
+       PORTFOLIO-VIEW SECTION.
+
+           MOVE ZERO                        TO PV-HOLDING-COUNT.
+           MOVE ZERO                        TO PV-TOTAL-ACCUM.
+           MOVE SPACES                      TO PV-SAVED-ERROR.
+           MOVE SPACES                      TO COMPANY-NAME.
+
+           EXEC CICS STARTBR FILE('TRADCOMP')
+                             RIDFLD(COMPANY-NAME)
+                             RESP(CMDRESP)
+                             GTEQ
+                             END-EXEC.
+
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL CMDRESP = DFHRESP(ENDFILE) OR I > MAX-COMPANIES
+
+               EXEC CICS READNEXT FILE('TRADCOMP')
+                                  RIDFLD(COMPANY-NAME)
+                                  INTO(COMPANY-IO-BUFFER)
+                                  RESP(CMDRESP)
+                                  END-EXEC
+
+               IF CMDRESP NOT = DFHRESP(ENDFILE)
+                  PERFORM READ-CUSTFILE
+                  IF RETURN-VALUE = CLEAN-RETURN AND
+                     DEC-NO-SHARES > 0
+                     PERFORM CALCULATE-SHARE-VALUE
+                     ADD DECIMAL-SHARE-VALUE TO PV-TOTAL-ACCUM
+                     IF PV-HOLDING-COUNT < MAX-PORTFOLIO-HOLD
+                        ADD 1 TO PV-HOLDING-COUNT
+                        MOVE COMPANY OF COMPANY-IO-BUFFER TO
+                                 PV-COMPANY (PV-HOLDING-COUNT)
+                        MOVE DEC-NO-SHARES TO
+                                 PV-SHARES (PV-HOLDING-COUNT)
+                        MOVE SHARE-VALUE OF COMPANY-IO-BUFFER TO
+                                 PV-SHARE-VALUE (PV-HOLDING-COUNT)
+                     END-IF
+                  END-IF
+                  IF RETURN-VALUE = CLEAN-RETURN OR
+                     RETURN-VALUE = CUSTOMER-NOT-FOUND
+                     MOVE CLEAN-RETURN        TO RETURN-VALUE
+                  ELSE
+      * RETURN-VALUE is a genuine I/O error (e.g. BAD-CUST-READ) from
+      * this iteration's READ-CUSTFILE - the very next iteration's
+      * READ-CUSTFILE call unconditionally overwrites RETURN-VALUE, so
+      * save it here or it is lost before the loop ever ends.
+                     MOVE RETURN-VALUE        TO PV-SAVED-ERROR
+                  END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC CICS ENDBR FILE('TRADCOMP')
+                           RESP(CMDRESP)
+                           END-EXEC.
+
+           IF PV-SAVED-ERROR NOT = SPACES
+              MOVE PV-SAVED-ERROR           TO RETURN-VALUE
+           END-IF
+
+           MOVE PV-TOTAL-ACCUM              TO DECIMAL-SHARE-VALUE.
+           MOVE CHAR-VALUE                  TO PV-TOTAL-VALUE.
+
+       PORTFOLIO-VIEW-EXIT.
+
+           EXIT.
+      /
       *****************************************************************
        BUY-SELL SECTION.
            EVALUATE UPDATE-BUY-SELL
@@ -380,6 +738,7 @@
            PERFORM READ-CUSTFILE-FOR-UPDATE
            EVALUATE RETURN-VALUE
              WHEN CLEAN-RETURN
+                  MOVE NO-OF-SHARES-DEC TO TRADE-LOG-QTY
                   PERFORM CALCULATE-SHARES-BOUGHT
                   IF RETURN-VALUE = CLEAN-RETURN
                   THEN
@@ -387,11 +746,14 @@
                     PERFORM REWRITE-CUSTFILE
       * @test 2 lines
       *             PERFORM CALCULATE-SHARE-VALUE
+                    SET TL-TRADE-IS-BUY TO TRUE
+                    PERFORM WRITE-TRADE-LOG-ENTRY
                     PERFORM BUILD-RESP-COMMAREA
                   END-IF
              WHEN CUSTOMER-NOT-FOUND
                   MOVE CLEAN-RETURN TO RETURN-VALUE
                   PERFORM BUILD-NEW-CUSTOMER
+                  MOVE NO-OF-SHARES-DEC TO TRADE-LOG-QTY
                   PERFORM CALCULATE-SHARES-BOUGHT
                   IF RETURN-VALUE = CLEAN-RETURN
                   THEN
@@ -399,6 +761,8 @@
                     PERFORM WRITE-CUSTFILE
       * @test 2 lines
       *             PERFORM CALCULATE-SHARE-VALUE
+                    SET TL-TRADE-IS-BUY TO TRUE
+                    PERFORM WRITE-TRADE-LOG-ENTRY
                     PERFORM BUILD-RESP-COMMAREA
                   END-IF
              WHEN OTHER
@@ -453,11 +817,14 @@
                     MOVE TOO-MANY-SHARES-MSG TO COMMENT-FIELD
                     PERFORM WRITEQ-TS
                   ELSE
+                    MOVE NO-OF-SHARES-DEC TO TRADE-LOG-QTY
                     PERFORM CALCULATE-SHARES-SOLD
                     PERFORM UPDATE-BUY-SELL-FIELDS
                     PERFORM REWRITE-CUSTFILE
       * @test 2 lines
       *             PERFORM CALCULATE-SHARE-VALUE
+                    SET TL-TRADE-IS-SELL TO TRUE
+                    PERFORM WRITE-TRADE-LOG-ENTRY
                     PERFORM BUILD-RESP-COMMAREA
                   END-IF
              WHEN CUSTOMER-NOT-FOUND
@@ -470,6 +837,101 @@
            .
        BUY-SELL-SELL-FUNCTION-EXIT.
            EXIT.
+      *****************************************************************
+       WRITE-TRADE-LOG-ENTRY SECTION.
+      * Append one entry to the permanent trade blotter (TRADLOG).
+      * This is in addition to, not instead of, the REWRITE/WRITE of
+      * the live position in CUSTFILE - TRADLOG is never updated or
+      * deleted, it just grows.
+           MOVE 'Entry for WRITE-TRADE-LOG-ENTRY' TO COMMENT-FIELD
+           PERFORM WRITEQ-TS
+           MOVE CUSTOMER OF CUSTOMER-IO-BUFFER TO TL-CUSTOMER
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER TO TL-COMPANY
+           MOVE TRADE-LOG-QTY TO TL-SHARES
+           MOVE SHARE-VALUE-INT-PART TO PRICE-CONVERT-INT-X
+           MOVE SHARE-VALUE-DEC-PART TO PRICE-CONVERT-DEC-X
+           MOVE PRICE-CONVERT-VALUE TO TL-PRICE
+           EXEC CICS ASKTIME
+                     ABSTIME(ABSTIME-FIELD)
+                     END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(ABSTIME-FIELD)
+                     DATE(LOG-TS-DATE)
+                     DATESEP('-')
+                     YYYYMMDD
+                     TIME(LOG-TS-TIME)
+                     TIMESEP(':')
+                     END-EXEC
+           MOVE LOG-TIMESTAMP TO TL-TIMESTAMP
+           MOVE 'TRADERBL' TO TL-SOURCE
+      * CALCULATE-TIERED-COMMISSION keys off TRADE-LOG-QTY (already
+      * set above by the caller) and COMPANY-IO-BUFFER (already read
+      * by VALIDATE-COMPANY-EXISTS before BUY-SELL-BUY/SELL-FUNCTION
+      * ran) - call it directly rather than relying on the later
+      * BUILD-RESP-COMMAREA call, so the rate logged here is the one
+      * actually applied to this trade's own quantity.
+           PERFORM CALCULATE-TIERED-COMMISSION
+           IF TL-TRADE-IS-BUY
+              MOVE TIERED-COMMISSION-BUY TO TL-COMMISSION-PCT
+           ELSE
+              MOVE TIERED-COMMISSION-SELL TO TL-COMMISSION-PCT
+           END-IF
+           EXEC CICS WRITE
+                     FILE('TRADLOG')
+                     FROM(TRADE-LOG-RECORD)
+                     LENGTH(LENGTH OF TRADE-LOG-RECORD)
+                     NOHANDLE
+                     END-EXEC
+           MOVE 'WRITE' TO CICS-FUNCTION
+           PERFORM TRACE-CICS-ERROR
+           EVALUATE EIBRESP
+             WHEN DFHRESP(NORMAL)
+                  CONTINUE
+             WHEN OTHER
+                  PERFORM WRITEQ-TS
+           END-EVALUATE
+           .
+       WRITE-TRADE-LOG-ENTRY-EXIT.
+           EXIT.
+      *****************************************************************
+       VALIDATE-CREDENTIALS SECTION.
+      * Look the USERID/USER-PASSWORD pair up in TRADCRED before
+      * GET-SHARE-VALUE or BUY-SELL are allowed to touch TRADCUST.
+      * RETURN-VALUE comes back CUSTOMER-NOT-FOUND if there is no
+      * credential on file for this USERID at all, or BAD-PASSWORD if
+      * there is one but USER-PASSWORD does not match it - the two
+      * cases TRADERPL used to lump together as "field not blank".
+           MOVE 'Entry to VALIDATE-CREDENTIALS' TO COMMENT-FIELD
+           PERFORM WRITEQ-TS
+           MOVE USERID TO CRED-USERID
+           EXEC CICS READ
+                     FILE('TRADCRED')
+                     INTO(CREDENTIAL-IO-BUFFER)
+                     LENGTH(LENGTH OF CREDENTIAL-IO-BUFFER)
+                     RIDFLD(CRED-USERID)
+                     NOHANDLE
+                     END-EXEC
+           MOVE 'READ' TO CICS-FUNCTION
+           PERFORM TRACE-CICS-ERROR
+           EVALUATE EIBRESP
+              WHEN DFHRESP(NORMAL)
+                   IF CRED-PASSWORD = USER-PASSWORD
+                      MOVE CLEAN-RETURN TO RETURN-VALUE
+                   ELSE
+                      MOVE BAD-PASSWORD TO RETURN-VALUE
+                      MOVE BAD-PASSWORD-MSG TO COMMENT-FIELD
+                      PERFORM WRITEQ-TS
+                   END-IF
+              WHEN DFHRESP(NOTFND)
+                   MOVE CUSTOMER-NOT-FOUND TO RETURN-VALUE
+                   PERFORM WRITEQ-TS
+              WHEN OTHER
+                   MOVE BAD-CUST-READ TO RETURN-VALUE
+                   PERFORM WRITEQ-TS
+           END-EVALUATE
+           .
+       VALIDATE-CREDENTIALS-EXIT.
+           EXIT.
       *****************************************************************
        VALIDATE-COMPANY-EXISTS SECTION.
            MOVE VALIDATE-MSG TO COMMENT-FIELD
@@ -495,10 +957,68 @@
            IF RETURN-VALUE IS EQUAL TO CLEAN-RETURN
               PERFORM READ-COMPFILE
            IF RETURN-VALUE IS EQUAL TO CLEAN-RETURN
+              MOVE ZERO TO TRADE-LOG-QTY
               PERFORM BUILD-RESP-COMMAREA
+           END-IF
+           IF RETURN-VALUE IS EQUAL TO CLEAN-RETURN
+              AND HIST-FROM-DATE NOT = SPACES
+              PERFORM GET-SHARE-HISTORY-RANGE
            .
        GET-SHARE-VALUE-EXIT.
            EXIT.
+      *****************************************************************
+       GET-SHARE-HISTORY-RANGE SECTION.
+      * Browse TRADHIST for COMPANY-NAME, returning every entry with
+      * HIST-DATE between HIST-FROM-DATE and HIST-TO-DATE (inclusive),
+      * up to the 18 slots HISTORY-ENTRIES holds.  TRADHIST's key is
+      * COMPANY + DATE, so a GTEQ STARTBR positioned at
+      * COMPANY-NAME/HIST-FROM-DATE lands exactly where the range
+      * starts.
+           MOVE 'Entry to GET-SHARE-HISTORY-RANGE' TO COMMENT-FIELD
+           PERFORM WRITEQ-TS
+           MOVE 0 TO HISTORY-ENTRY-COUNT
+           MOVE COMPANY-NAME TO HIST-COMPANY OF HISTORY-IO-BUFFER
+           MOVE HIST-FROM-DATE TO HIST-DATE OF HISTORY-IO-BUFFER
+
+           EXEC CICS STARTBR FILE('TRADHIST')
+                             RIDFLD(HIST-KEY OF HISTORY-IO-BUFFER)
+                             RESP(CMDRESP)
+                             GTEQ
+                             END-EXEC
+
+           IF CMDRESP = DFHRESP(NORMAL)
+              PERFORM VARYING HISTORY-ENTRY-IDX FROM 1 BY 1
+                  UNTIL HISTORY-ENTRY-IDX > 18
+
+                  EXEC CICS READNEXT FILE('TRADHIST')
+                                     RIDFLD(HIST-KEY OF HISTORY-IO-BUFFER)
+                                     INTO(HISTORY-IO-BUFFER)
+                                     RESP(CMDRESP)
+                                     END-EXEC
+
+                  IF CMDRESP NOT = DFHRESP(NORMAL)
+                     EXIT PERFORM
+                  END-IF
+
+                  IF HIST-COMPANY OF HISTORY-IO-BUFFER NOT = COMPANY-NAME
+                     OR HIST-DATE OF HISTORY-IO-BUFFER > HIST-TO-DATE
+                     EXIT PERFORM
+                  END-IF
+
+                  ADD 1 TO HISTORY-ENTRY-COUNT
+                  MOVE HIST-DATE OF HISTORY-IO-BUFFER TO
+                       HIST-ENTRY-DATE (HISTORY-ENTRY-IDX)
+                  MOVE HIST-SHARE-VALUE OF HISTORY-IO-BUFFER TO
+                       HIST-ENTRY-VALUE (HISTORY-ENTRY-IDX)
+              END-PERFORM
+
+              EXEC CICS ENDBR FILE('TRADHIST')
+                              RESP(CMDRESP)
+                              END-EXEC
+           END-IF
+           .
+       GET-SHARE-HISTORY-RANGE-EXIT.
+           EXIT.
       *****************************************************************
        READ-CUSTFILE SECTION.
            MOVE 'READING RECORD FROM CUSTOMER FILE' TO COMMENT-FIELD
@@ -640,6 +1160,81 @@
            .
        READ-COMPFILE-EXIT.
            EXIT.
+      *****************************************************************
+       READ-COMPFILE-FOR-UPDATE SECTION.
+           MOVE 'READ FOR UPDATE OF RECORD FROM COMPANY FILE'
+                 TO COMMENT-FIELD
+           PERFORM WRITEQ-TS
+           EXEC CICS READ
+                     FILE('TRADCOMP')
+                     INTO(COMPANY-IO-BUFFER)
+                     LENGTH(LENGTH OF COMPANY-IO-BUFFER)
+                     RIDFLD(COMPANY-NAME OF COMMAREA-BUFFER)
+                     UPDATE
+                     NOHANDLE
+                     END-EXEC
+           MOVE 'READ' TO CICS-FUNCTION
+           PERFORM TRACE-CICS-ERROR
+           EVALUATE EIBRESP
+              WHEN DFHRESP(NORMAL)
+                   MOVE CLEAN-RETURN TO RETURN-VALUE
+              WHEN DFHRESP(NOTFND)
+                   MOVE COMPANY-NOT-FOUND TO RETURN-VALUE
+                   MOVE COMPANY-NOT-FOUND-MSG TO COMMENT-FIELD
+                   PERFORM WRITEQ-TS
+              WHEN OTHER
+                   MOVE BAD-COMP-READ TO RETURN-VALUE
+                   PERFORM WRITEQ-TS
+           END-EVALUATE
+           .
+       READ-COMPFILE-FOR-UPDATE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-COMPFILE SECTION.
+           MOVE 'ADDING NEW RECORD TO COMPANY FILE' TO COMMENT-FIELD
+           PERFORM WRITEQ-TS
+           EXEC CICS WRITE
+                     FILE('TRADCOMP')
+                     FROM(COMPANY-IO-BUFFER)
+                     LENGTH(LENGTH OF COMPANY-IO-BUFFER)
+                     RIDFLD(COMPANY OF COMPANY-IO-BUFFER)
+                     NOHANDLE
+                     END-EXEC
+           MOVE 'WRITE' TO CICS-FUNCTION
+           PERFORM TRACE-CICS-ERROR
+           EVALUATE EIBRESP
+             WHEN DFHRESP(NORMAL)
+                  CONTINUE
+             WHEN OTHER
+                  PERFORM WRITEQ-TS
+                  MOVE BAD-COMP-WRITE TO RETURN-VALUE
+           END-EVALUATE
+           .
+       WRITE-COMPFILE-EXIT.
+           EXIT.
+      *****************************************************************
+       REWRITE-COMPFILE SECTION.
+      * Update an existing record in the COMPFILE
+           MOVE 'UPDATING RECORD IN COMPANY FILE' TO COMMENT-FIELD
+           PERFORM WRITEQ-TS
+           EXEC CICS REWRITE
+                     FILE('TRADCOMP')
+                     FROM(COMPANY-IO-BUFFER)
+                     LENGTH(LENGTH OF COMPANY-IO-BUFFER)
+                     NOHANDLE
+                     END-EXEC
+           MOVE 'REWRITE' TO CICS-FUNCTION
+           PERFORM TRACE-CICS-ERROR
+           EVALUATE EIBRESP
+             WHEN DFHRESP(NORMAL)
+                  CONTINUE
+             WHEN OTHER
+                  PERFORM WRITEQ-TS
+                  MOVE BAD-COMP-REWRITE TO RETURN-VALUE
+           END-EVALUATE
+           .
+       REWRITE-COMPFILE-EXIT.
+           EXIT.
       *****************************************************************
        BUILD-NEW-CUSTOMER SECTION.
       * We are creating a new customer in the customer file.  Since the
@@ -647,7 +1242,7 @@
            MOVE USERID TO CUSTOMER
            MOVE '.' TO KEYREC-DOT
            MOVE COMPANY-NAME TO COMPANY OF CUSTOMER-IO-BUFFER
-           MOVE '0000' TO NO-SHARES
+           MOVE '000000' TO NO-SHARES
            MOVE '00000.00' TO BUY-FROM
            MOVE '0000' TO BUY-FROM-NO
            MOVE '00000.00' TO BUY-TO
@@ -666,7 +1261,7 @@
       * this company but we still need to return meaningful values
            MOVE ' ' TO CUSTOMER
            MOVE ' ' TO COMPANY OF CUSTOMER-IO-BUFFER
-           MOVE '0000' TO NO-SHARES
+           MOVE '000000' TO NO-SHARES
            MOVE '        ' TO BUY-FROM
            MOVE '        ' TO BUY-TO
            MOVE '        ' TO SELL-FROM
@@ -693,10 +1288,12 @@
            MOVE VALUE-5 TO UNIT-VALUE-5-DAYS
            MOVE VALUE-6 TO UNIT-VALUE-6-DAYS
            MOVE VALUE-7 TO UNIT-VALUE-7-DAYS
-      * Return commision figures
-           MOVE COMMISSION-SELL OF COMPANY-IO-BUFFER TO
+      * Return commision figures (volume-tiered, not the company's flat
+      * rate - see CALCULATE-TIERED-COMMISSION)
+           PERFORM CALCULATE-TIERED-COMMISSION
+           MOVE TIERED-COMMISSION-SELL TO
                 COMMISSION-COST-SELL OF COMMAREA-BUFFER
-           MOVE COMMISSION-BUY OF COMPANY-IO-BUFFER TO
+           MOVE TIERED-COMMISSION-BUY TO
                  COMMISSION-COST-BUY OF COMMAREA-BUFFER
       * Fill in buy/sell numbers
            MOVE BUY-FROM-NO TO BUY-SELL1
@@ -709,9 +1306,88 @@
            MOVE SELL-TO TO BUY-SELL-PRICE4
       * Fill in alarm value
            MOVE ALARM-PERCENT TO ALARM-CHANGE
+           PERFORM CHECK-PRICE-ALARM
            .
        BUILD-RESP-COMMAREA-EXIT.
            EXIT.
+      *****************************************************************
+       CHECK-PRICE-ALARM SECTION.
+      * Compare today's share value against yesterday's close and flag
+      * ALARM-TRIGGERED if the move is at least as big as the
+      * customer's own ALARM-PERCENT threshold.  A threshold of 000
+      * means the customer never asked to be alarmed.
+           MOVE 'N' TO ALARM-TRIGGERED
+           IF ALARM-PERCENT-NUM OF CUSTOMER-IO-BUFFER > 0
+              MOVE SHARE-VALUE OF COMPANY-IO-BUFFER TO PRICE-CONVERT-X
+              MOVE PRICE-CONVERT-VALUE TO ALARM-TODAY-VALUE
+              MOVE VALUE-1 OF COMPANY-IO-BUFFER TO PRICE-CONVERT-X
+              MOVE PRICE-CONVERT-VALUE TO ALARM-YESTERDAY-VALUE
+              IF ALARM-YESTERDAY-VALUE > 0
+                 IF ALARM-TODAY-VALUE > ALARM-YESTERDAY-VALUE
+                    COMPUTE ALARM-PCT-MOVE ROUNDED =
+                        ((ALARM-TODAY-VALUE - ALARM-YESTERDAY-VALUE) /
+                         ALARM-YESTERDAY-VALUE) * 100
+                 ELSE
+                    COMPUTE ALARM-PCT-MOVE ROUNDED =
+                        ((ALARM-YESTERDAY-VALUE - ALARM-TODAY-VALUE) /
+                         ALARM-YESTERDAY-VALUE) * 100
+                 END-IF
+                 IF ALARM-PCT-MOVE >= ALARM-PERCENT-NUM OF
+                                          CUSTOMER-IO-BUFFER
+                    MOVE 'Y' TO ALARM-TRIGGERED
+                    MOVE ALARM-TRIGGERED-MSG TO COMMENT-FIELD
+                    PERFORM WRITEQ-TS
+                 END-IF
+              END-IF
+           END-IF
+           .
+       CHECK-PRICE-ALARM-EXIT.
+           EXIT.
+      *****************************************************************
+       CALCULATE-TIERED-COMMISSION SECTION.
+      * Discount the company's flat COMMISSION-BUY-PCT/SELL-PCT base
+      * rate according to TRADE-LOG-QTY - the quantity of the trade
+      * actually being placed this turn, saved off in BUY-SELL-BUY-
+      * FUNCTION/BUY-SELL-SELL-FUNCTION before CALCULATE-SHARES-BOUGHT/
+      * SOLD overwrites NO-OF-SHARES-DEC OF COMMAREA-BUFFER with the
+      * customer's new post-trade total.  GET-SHARE-VALUE zeroes
+      * TRADE-LOG-QTY before a plain quote (no trade in progress, so
+      * nothing to tier), leaving the flat rate quoted back.  Floored
+      * at zero - never a negative (i.e. added-on) commission.
+           MOVE COMMISSION-BUY-PCT OF COMPANY-IO-BUFFER TO
+                TIERED-COMMISSION-BUY-S
+           MOVE COMMISSION-SELL-PCT OF COMPANY-IO-BUFFER TO
+                TIERED-COMMISSION-SELL-S
+           EVALUATE TRUE
+             WHEN TRADE-LOG-QTY >= COMM-TIER3-SHARES
+                  SUBTRACT COMM-TIER3-DISCOUNT FROM
+                           TIERED-COMMISSION-BUY-S
+                  SUBTRACT COMM-TIER3-DISCOUNT FROM
+                           TIERED-COMMISSION-SELL-S
+             WHEN TRADE-LOG-QTY >= COMM-TIER2-SHARES
+                  SUBTRACT COMM-TIER2-DISCOUNT FROM
+                           TIERED-COMMISSION-BUY-S
+                  SUBTRACT COMM-TIER2-DISCOUNT FROM
+                           TIERED-COMMISSION-SELL-S
+             WHEN TRADE-LOG-QTY >= COMM-TIER1-SHARES
+                  SUBTRACT COMM-TIER1-DISCOUNT FROM
+                           TIERED-COMMISSION-BUY-S
+                  SUBTRACT COMM-TIER1-DISCOUNT FROM
+                           TIERED-COMMISSION-SELL-S
+             WHEN OTHER
+                  CONTINUE
+           END-EVALUATE
+           IF TIERED-COMMISSION-BUY-S < 0
+              MOVE ZERO TO TIERED-COMMISSION-BUY-S
+           END-IF
+           IF TIERED-COMMISSION-SELL-S < 0
+              MOVE ZERO TO TIERED-COMMISSION-SELL-S
+           END-IF
+           MOVE TIERED-COMMISSION-BUY-S TO TIERED-COMMISSION-BUY
+           MOVE TIERED-COMMISSION-SELL-S TO TIERED-COMMISSION-SELL
+           .
+       CALCULATE-TIERED-COMMISSION-EXIT.
+           EXIT.
       *****************************************************************
        CALCULATE-SHARE-VALUE SECTION.
       * Calculate value of shares today
@@ -795,18 +1471,21 @@
            EXIT.
       *****************************************************************
        WRITEQ-TS SECTION.
-      * This section added to write to the CEBR0000 TS Queue at
-      * various points in the program so that you can prove the
-      * program is being used.
+      * This section writes to the CEBR0000 TS Queue at various points
+      * in the program so that the trace messages built up in
+      * COMMENT-FIELD (USER-TRACE-MSG, COMPANY-NOT-FOUND-MSG, etc) can
+      * be pulled up for support/problem diagnosis.
       * To use:  MOVE 'text' TO COMMENT-FIELD  (max of 50 chars)
-      *    PERFORM TIMESTAMP-ROUTINE
-      *    PERFORM REPLACE-FIELDS
-      *    PERFORM REMOVE-SPACES
-      *    EXEC CICS WRITEQ TS
-      *          QUEUE('CEBR0000')
-      *          FROM(WRITEQ-WORDS)
-      *          LENGTH(LENGTH OF WRITEQ-WORDS)
-      *          END-EXEC.
+      *    PERFORM WRITEQ-TS
+           PERFORM TIMESTAMP-ROUTINE
+           PERFORM REPLACE-FIELDS
+           PERFORM REMOVE-SPACES
+           EXEC CICS WRITEQ TS
+                 QUEUE('CEBR0000')
+                 FROM(WRITEQ-WORDS)
+                 LENGTH(LENGTH OF WRITEQ-WORDS)
+                 NOHANDLE
+                 END-EXEC.
        WRITEQ-TS-EXIT.
            EXIT.
       *****************************************************************
