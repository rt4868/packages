@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FEEDREC - daily market-data feed record layout, read by the   *
+      * overnight feed-intake batch (TRADERFD).  One row per company  *
+      * per day: the company name and that day's new closing price,  *
+      * in the same "NNNNN.NN" display-style format SHARE-VALUE/      *
+      * BUY-FROM/etc already use elsewhere (see PRICECNV.cpy).        *
+      *****************************************************************
+       01 FEED-IO-BUFFER.
+          03 FEED-COMPANY               PIC X(20).
+          03 FEED-NEW-VALUE             PIC X(08).
