@@ -0,0 +1,33 @@
+      *****************************************************************
+      * RUNSTAMP - shared fields for building a "YYYY-MM-DD HH:MM:SS" *
+      * run timestamp, used by the overnight batch programs to stamp  *
+      * trade log entries and report headers.                        *
+      * To use: ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD                *
+      *         ACCEPT RUN-TIME-RAW FROM TIME                        *
+      *         PERFORM BUILD-RUN-TIMESTAMP                          *
+      * The result is left in RUN-TIMESTAMP, PIC X(19).               *
+      *****************************************************************
+       01 RUN-DATE-RAW                 PIC 9(08).
+       01 RUN-DATE-RAW-PARTS REDEFINES RUN-DATE-RAW.
+          03 RUN-DATE-YYYY             PIC 9(04).
+          03 RUN-DATE-MM               PIC 9(02).
+          03 RUN-DATE-DD               PIC 9(02).
+       01 RUN-TIME-RAW                 PIC 9(08).
+       01 RUN-TIME-RAW-PARTS REDEFINES RUN-TIME-RAW.
+          03 RUN-TIME-HH               PIC 9(02).
+          03 RUN-TIME-MI               PIC 9(02).
+          03 RUN-TIME-SS               PIC 9(02).
+          03 RUN-TIME-HH-SS            PIC 9(02).
+       01 RUN-TIMESTAMP-PARTS.
+          03 RTS-YYYY                  PIC 9(04).
+          03 RTS-DASH-1                PIC X(01) VALUE '-'.
+          03 RTS-MM                    PIC 9(02).
+          03 RTS-DASH-2                PIC X(01) VALUE '-'.
+          03 RTS-DD                    PIC 9(02).
+          03 RTS-SPACE                 PIC X(01) VALUE ' '.
+          03 RTS-HH                    PIC 9(02).
+          03 RTS-COLON-1               PIC X(01) VALUE ':'.
+          03 RTS-MI                    PIC 9(02).
+          03 RTS-COLON-2               PIC X(01) VALUE ':'.
+          03 RTS-SS                    PIC 9(02).
+       01 RUN-TIMESTAMP REDEFINES RUN-TIMESTAMP-PARTS PIC X(19).
