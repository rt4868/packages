@@ -0,0 +1,15 @@
+      *****************************************************************
+      * HISTREC - TRADHIST record layout: one row per company per     *
+      * trading day, holding that day's closing SHARE-VALUE.  Written *
+      * by the overnight feed-intake batch (see TRADERFD) every time  *
+      * it rolls TRADCOMP's VALUE-1..VALUE-7 forward, so a range of   *
+      * history older than the rolling 7-day window in TRADCOMP is    *
+      * still available.  Byte-for-byte shared between TRADERBL       *
+      * (EXEC CICS, online range queries) and the batch programs that *
+      * access TRADHIST directly.                                     *
+      *****************************************************************
+       01 HISTORY-IO-BUFFER.
+          03 HIST-KEY.
+             05 HIST-COMPANY              PIC X(20).
+             05 HIST-DATE                 PIC X(10).
+          03 HIST-SHARE-VALUE             PIC X(08).
