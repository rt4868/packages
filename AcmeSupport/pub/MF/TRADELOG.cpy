@@ -0,0 +1,27 @@
+      *****************************************************************
+      * TRADELOG - permanent, append-only trade blotter record.       *
+      * Written by TRADERBL (online, via EXEC CICS WRITE) every time  *
+      * a buy or sell actually completes, and by the overnight batch  *
+      * programs that execute trades on a customer's behalf (limit    *
+      * orders).  TRADLOG is never rewritten or deleted - it is the   *
+      * history of what happened, independent of TRADCUST's current   *
+      * balance.                                                      *
+      *****************************************************************
+       01 TRADE-LOG-RECORD.
+          03 TL-CUSTOMER               PIC X(60).
+          03 TL-COMPANY                PIC X(20).
+          03 TL-TRADE-TYPE             PIC X(01).
+             88 TL-TRADE-IS-BUY        VALUE 'B'.
+             88 TL-TRADE-IS-SELL       VALUE 'S'.
+          03 TL-SHARES                 PIC 9(06).
+          03 TL-PRICE                  PIC 9(05)V99.
+          03 TL-TIMESTAMP              PIC X(19).
+          03 TL-SOURCE                 PIC X(08).
+      * Whole-percent commission rate actually charged on this trade -
+      * TRADERBL's online volume-tiered rate (CALCULATE-TIERED-
+      * COMMISSION) for TL-SOURCE = 'TRADERBL', or zero for batch-
+      * executed orders (TL-SOURCE = 'TRADERLO', which charges no
+      * commission at all).  Lets the nightly commission report
+      * (TRADERVL) bill what was actually charged instead of
+      * recomputing from the company's flat rate.
+          03 TL-COMMISSION-PCT         PIC 9(03).
