@@ -0,0 +1,25 @@
+      *****************************************************************
+      * RSTARTREC - checkpoint/restart record for the overnight batch *
+      * programs that browse TRADCUST (TRADERLO, TRADERVL).  One row  *
+      * per program, keyed by RS-PROGRAM-ID, holding the KEYREC of the *
+      * last TRADCUST record that program finished processing, plus   *
+      * that program's run counters/accumulator as of that checkpoint *
+      * (meaning is program-specific - see the CHECKPOINT-PROGRESS/   *
+      * RESTART-FROM-CHECKPOINT sections of whichever program uses     *
+      * it) so a resumed run's end-of-run report/totals cover the     *
+      * whole night, not just the records reprocessed after restart.  *
+      * A fresh run that finds no row for its program ID starts at    *
+      * the top of TRADCUST, with its counters at zero, as normal; a  *
+      * rerun after an abend repositions past the saved key and       *
+      * restores the saved counters instead of reprocessing from the  *
+      * start and under-reporting.  The row is deleted at normal      *
+      * end-of-run, so a clean run always starts the next night from  *
+      * the top again.                                                 *
+      *****************************************************************
+       01 RESTART-IO-BUFFER.
+          03 RS-PROGRAM-ID              PIC X(10).
+          03 RS-LAST-KEY                PIC X(81).
+          03 RS-COUNTER-1               PIC 9(09).
+          03 RS-COUNTER-2               PIC 9(09).
+          03 RS-COUNTER-3               PIC 9(09).
+          03 RS-ACCUM-VALUE             PIC 9(11)V99.
