@@ -0,0 +1,25 @@
+      *****************************************************************
+      * COMPREC - TRADCOMP record layout, shared by the batch programs*
+      * that access TRADCOMP directly (outside of CICS).  Byte-for-   *
+      * byte compatible with the COMPANY-IO-BUFFER used online by     *
+      * TRADERBL/TRADERPL.                                            *
+      *****************************************************************
+       01 COMPANY-IO-BUFFER.
+          03 COMPANY                   PIC X(20).
+          03 SHARE-VALUE.
+             05 SHARE-VALUE-INT-PART   PIC X(05).
+             05 FILLER                 PIC X(01).
+             05 SHARE-VALUE-DEC-PART   PIC X(02).
+          03 VALUE-1                   PIC X(08).
+          03 VALUE-2                   PIC X(08).
+          03 VALUE-3                   PIC X(08).
+          03 VALUE-4                   PIC X(08).
+          03 VALUE-5                   PIC X(08).
+          03 VALUE-6                   PIC X(08).
+          03 VALUE-7                   PIC X(08).
+          03 COMMISSION-BUY            PIC X(03).
+          03 COMMISSION-BUY-PCT REDEFINES COMMISSION-BUY
+                                        PIC 9(03).
+          03 COMMISSION-SELL           PIC X(03).
+          03 COMMISSION-SELL-PCT REDEFINES COMMISSION-SELL
+                                        PIC 9(03).
