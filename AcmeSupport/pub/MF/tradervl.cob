@@ -0,0 +1,537 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TRADERVL.
+
+      *****************************************************************
+      * TRADERVL - nightly end-of-day portfolio valuation and         *
+      * commission report.                                            *
+      *                                                                *
+      * Pass 1 browses TRADCUST sequentially, joins each record's     *
+      * COMPANY to TRADCOMP (the same lookup READ-COMPFILE does       *
+      * online) and prints every customer's share count times current *
+      * SHARE-VALUE (the same multiply CALCULATE-SHARE-VALUE does in  *
+      * TRADERBL).                                                    *
+      *                                                                *
+      * Pass 2 browses TRADLOG (the permanent trade blotter written   *
+      * by TRADERBL and TRADERLO - see TRADELOG.cpy) for today's      *
+      * entries only, applies each company's COMMISSION-BUY/          *
+      * COMMISSION-SELL rate to the traded notional, and prints one   *
+      * commission-earned line per company that traded today.         *
+      *                                                                *
+      * COMMISSION-BUY/COMMISSION-SELL are 3-digit whole-percent       *
+      * rates (e.g. '002' = 2%) - see COMMISSION-BUY-PCT/             *
+      * COMMISSION-SELL-PCT REDEFINES in COMPREC.cpy.                 *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TRADCUST-FILE ASSIGN TO "TRADCUST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS KEYREC OF CUSTOMER-IO-BUFFER
+                  FILE STATUS IS CUST-FILE-STATUS.
+
+           SELECT TRADCOMP-FILE ASSIGN TO "TRADCOMP"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS COMPANY OF COMPANY-IO-BUFFER
+                  FILE STATUS IS COMP-FILE-STATUS.
+
+           SELECT TRADELOG-FILE ASSIGN TO "TRADLOG"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT VALUATION-REPORT-FILE ASSIGN TO "TRADVLRP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RPT-FILE-STATUS.
+
+           SELECT TRADRSRT-FILE ASSIGN TO "TRADRSRT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RS-PROGRAM-ID OF RESTART-IO-BUFFER
+                  FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRADCUST-FILE.
+           COPY CUSTREC.
+
+       FD  TRADCOMP-FILE.
+           COPY COMPREC.
+
+       FD  TRADELOG-FILE.
+           COPY TRADELOG.
+
+       FD  TRADRSRT-FILE.
+           COPY RSTARTREC.
+
+       FD  VALUATION-REPORT-FILE.
+       01 VALUATION-REPORT-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 FILE-STATUS-FIELDS.
+          03 CUST-FILE-STATUS          PIC X(02).
+          03 COMP-FILE-STATUS          PIC X(02).
+          03 LOG-FILE-STATUS           PIC X(02).
+          03 RPT-FILE-STATUS           PIC X(02).
+          03 RESTART-FILE-STATUS       PIC X(02).
+
+       01 SWITCHES.
+          03 CUST-EOF-SW               PIC X(01) VALUE 'N'.
+             88 CUST-EOF               VALUE 'Y'.
+          03 LOG-EOF-SW                PIC X(01) VALUE 'N'.
+             88 LOG-EOF                VALUE 'Y'.
+          03 COMP-FOUND-SW             PIC X(01) VALUE 'N'.
+             88 COMP-FOUND             VALUE 'Y'.
+          03 COMM-ENTRY-FOUND-SW       PIC X(01) VALUE 'N'.
+             88 COMM-ENTRY-FOUND       VALUE 'Y'.
+          03 RESTART-FOUND-SW          PIC X(01) VALUE 'N'.
+             88 RESTART-FOUND          VALUE 'Y'.
+          03 PASS1-COMPLETE-SW         PIC X(01) VALUE 'N'.
+             88 PASS1-COMPLETE         VALUE 'Y'.
+
+       01 RUN-COUNTERS.
+          03 CUST-RECORDS-READ         PIC 9(07) VALUE ZERO.
+          03 POSITIONS-VALUED          PIC 9(07) VALUE ZERO.
+          03 LOG-RECORDS-READ          PIC 9(07) VALUE ZERO.
+          03 LOG-RECORDS-TODAY         PIC 9(07) VALUE ZERO.
+
+       01 CHECKPOINT-FIELDS.
+          03 CHECKPOINT-INTERVAL       PIC 9(04) VALUE 0100.
+          03 CHECKPOINT-COUNTER        PIC 9(07) VALUE ZERO.
+
+           COPY RUNSTAMP.
+
+       01 TODAY-DATE-STAMP              PIC X(10).
+
+       01 SHARE-VALUE-TODAY             PIC 9(05)V99.
+
+           COPY PRICECNV.
+
+       01 VALUATION-WORK-FIELDS.
+          03 POSITION-VALUE            PIC 9(11)V99.
+          03 GRAND-TOTAL-VALUE         PIC 9(11)V99 VALUE ZERO.
+
+       01 COMMISSION-WORK-FIELDS.
+      * Sized to match POSITION-VALUE above - TL-SHARES (up to 999999,
+      * req007's widened cap) times TL-PRICE (up to 99999.99) can carry
+      * an 11-digit integer part, which 9(09)V99 would silently
+      * truncate.
+          03 TRADE-NOTIONAL            PIC 9(11)V99.
+          03 TRADE-COMMISSION          PIC 9(11)V99.
+          03 COMMISSION-RATE-PCT       PIC 9(03).
+          03 GRAND-TOTAL-COMMISSION    PIC 9(09)V99 VALUE ZERO.
+
+       01 COMMISSION-TABLE.
+          03 COMMISSION-ENTRY OCCURS 50 TIMES INDEXED BY COMM-IDX.
+             05 CT-COMPANY             PIC X(20).
+             05 CT-COMMISSION-TOTAL    PIC 9(09)V99.
+       01 COMMISSION-ENTRY-COUNT        PIC 9(03) VALUE ZERO.
+
+       01 VALUATION-DETAIL-LINE.
+          03 FILLER                    PIC X(01) VALUE SPACES.
+          03 VD-CUSTOMER                PIC X(20).
+          03 VD-COMPANY                 PIC X(20).
+          03 FILLER                    PIC X(02) VALUE SPACES.
+          03 VD-SHARES                  PIC ZZZZZ9.
+          03 FILLER                    PIC X(03) VALUE SPACES.
+          03 VD-PRICE                   PIC ZZZZ9.99.
+          03 FILLER                    PIC X(03) VALUE SPACES.
+          03 VD-VALUE                   PIC Z(10)9.99.
+
+       01 COMMISSION-DETAIL-LINE.
+          03 FILLER                    PIC X(01) VALUE SPACES.
+          03 CD-COMPANY                 PIC X(20).
+          03 FILLER                    PIC X(05) VALUE SPACES.
+          03 CD-COMMISSION              PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-CONTROL SECTION.
+           PERFORM INITIALIZE-RUN
+           PERFORM VALUE-CUSTOMER-POSITIONS
+           PERFORM SUMMARIZE-COMMISSIONS
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN SECTION.
+           OPEN INPUT TRADCUST-FILE
+           IF CUST-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERVL: UNABLE TO OPEN TRADCUST, STATUS='
+                      CUST-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN INPUT TRADCOMP-FILE
+           IF COMP-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERVL: UNABLE TO OPEN TRADCOMP, STATUS='
+                      COMP-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN INPUT TRADELOG-FILE
+           IF LOG-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERVL: UNABLE TO OPEN TRADLOG, STATUS='
+                      LOG-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN I-O TRADRSRT-FILE
+           IF RESTART-FILE-STATUS = '35'
+              OPEN OUTPUT TRADRSRT-FILE
+              CLOSE TRADRSRT-FILE
+              OPEN I-O TRADRSRT-FILE
+           END-IF
+           IF RESTART-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERVL: UNABLE TO OPEN TRADRSRT, STATUS='
+                      RESTART-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM BUILD-RUN-TIMESTAMP
+           PERFORM RESTART-FROM-CHECKPOINT
+
+           STRING RTS-YYYY '-' RTS-MM '-' RTS-DD
+                  DELIMITED BY SIZE INTO TODAY-DATE-STAMP
+
+           IF RESTART-FOUND
+              OPEN EXTEND VALUATION-REPORT-FILE
+              IF RPT-FILE-STATUS = '35'
+                 OPEN OUTPUT VALUATION-REPORT-FILE
+              END-IF
+              IF NOT PASS1-COMPLETE
+                 PERFORM REPOSITION-CUSTFILE
+              END-IF
+           ELSE
+              OPEN OUTPUT VALUATION-REPORT-FILE
+           END-IF
+           IF RPT-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERVL: UNABLE TO OPEN TRADVLRP, STATUS='
+                      RPT-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           IF RESTART-FOUND
+              MOVE 'TRADERVL - RESUMING AFTER CHECKPOINT'
+                   TO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+           ELSE
+              STRING 'TRADERVL - PORTFOLIO VALUATION AND COMMISSION '
+                     'REPORT'
+                     DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+
+              MOVE SPACES TO VALUATION-REPORT-LINE
+              STRING 'RUN DATE: ' TODAY-DATE-STAMP
+                     DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+
+              MOVE SPACES TO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+
+              MOVE 'CUSTOMER POSITIONS' TO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+           END-IF
+           .
+       INITIALIZE-RUN-EXIT.
+           EXIT.
+      *****************************************************************
+       BUILD-RUN-TIMESTAMP SECTION.
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME-RAW FROM TIME
+           MOVE RUN-DATE-YYYY TO RTS-YYYY
+           MOVE RUN-DATE-MM   TO RTS-MM
+           MOVE RUN-DATE-DD   TO RTS-DD
+           MOVE RUN-TIME-HH   TO RTS-HH
+           MOVE RUN-TIME-MI   TO RTS-MI
+           MOVE RUN-TIME-SS   TO RTS-SS
+           .
+       BUILD-RUN-TIMESTAMP-EXIT.
+           EXIT.
+      *****************************************************************
+       RESTART-FROM-CHECKPOINT SECTION.
+           MOVE 'TRADERVL' TO RS-PROGRAM-ID
+           READ TRADRSRT-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET RESTART-FOUND TO TRUE
+                 MOVE RS-COUNTER-1  TO CUST-RECORDS-READ
+                 MOVE RS-COUNTER-2  TO POSITIONS-VALUED
+                 MOVE RS-ACCUM-VALUE TO GRAND-TOTAL-VALUE
+                 IF RS-COUNTER-3 = 1
+                    SET PASS1-COMPLETE TO TRUE
+                 END-IF
+           END-READ
+           .
+       RESTART-FROM-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+       REPOSITION-CUSTFILE SECTION.
+           MOVE RS-LAST-KEY TO KEYREC OF CUSTOMER-IO-BUFFER
+           START TRADCUST-FILE KEY IS GREATER THAN
+                 KEYREC OF CUSTOMER-IO-BUFFER
+           IF CUST-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERVL: RESTART REPOSITION FAILED, '
+                      'STATUS=' CUST-FILE-STATUS
+           ELSE
+              DISPLAY 'TRADERVL: RESUMING AFTER CHECKPOINT ' RS-LAST-KEY
+           END-IF
+           .
+       REPOSITION-CUSTFILE-EXIT.
+           EXIT.
+      *****************************************************************
+       CHECKPOINT-PROGRESS SECTION.
+           MOVE 'TRADERVL' TO RS-PROGRAM-ID
+           MOVE KEYREC OF CUSTOMER-IO-BUFFER TO RS-LAST-KEY
+           MOVE CUST-RECORDS-READ  TO RS-COUNTER-1
+           MOVE POSITIONS-VALUED   TO RS-COUNTER-2
+           MOVE GRAND-TOTAL-VALUE  TO RS-ACCUM-VALUE
+           MOVE 0                  TO RS-COUNTER-3
+           REWRITE RESTART-IO-BUFFER
+           IF RESTART-FILE-STATUS NOT = '00'
+              WRITE RESTART-IO-BUFFER
+           END-IF
+           .
+       CHECKPOINT-PROGRESS-EXIT.
+           EXIT.
+      *****************************************************************
+       CLEAR-CHECKPOINT SECTION.
+           MOVE 'TRADERVL' TO RS-PROGRAM-ID
+           DELETE TRADRSRT-FILE RECORD
+           .
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+       VALUE-CUSTOMER-POSITIONS SECTION.
+      * Skipped entirely on a restart that finds pass 1 already marked
+      * complete (MARK-PASS1-COMPLETE below) - the detail lines and
+      * grand total are already durably in the report from the run
+      * that crashed during pass 2, and TRADCUST has nothing left
+      * unprocessed for this pass to find.
+           IF NOT PASS1-COMPLETE
+              PERFORM UNTIL CUST-EOF
+                 READ TRADCUST-FILE NEXT RECORD
+                    AT END
+                       SET CUST-EOF TO TRUE
+                    NOT AT END
+                       ADD 1 TO CUST-RECORDS-READ
+                       PERFORM VALUE-ONE-POSITION
+                       ADD 1 TO CHECKPOINT-COUNTER
+                       IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                          PERFORM CHECKPOINT-PROGRESS
+                          MOVE ZERO TO CHECKPOINT-COUNTER
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              MOVE SPACES TO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+
+              MOVE SPACES TO VALUATION-REPORT-LINE
+              STRING 'GRAND TOTAL PORTFOLIO VALUE: ' GRAND-TOTAL-VALUE
+                     DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+
+              PERFORM MARK-PASS1-COMPLETE
+           END-IF
+           .
+       VALUE-CUSTOMER-POSITIONS-EXIT.
+           EXIT.
+      *****************************************************************
+       MARK-PASS1-COMPLETE SECTION.
+      * Record that pass 1 finished cleanly, without clearing the
+      * checkpoint row outright - if this run then dies during pass 2
+      * (uncheckpointed), a restart must still see a row so it knows
+      * to skip re-browsing TRADCUST and re-writing pass 1's report
+      * lines a second time.  CLEAR-CHECKPOINT at TERMINATE-RUN
+      * removes the row for good once pass 2 also finishes.
+           MOVE 'TRADERVL' TO RS-PROGRAM-ID
+           MOVE KEYREC OF CUSTOMER-IO-BUFFER TO RS-LAST-KEY
+           MOVE CUST-RECORDS-READ  TO RS-COUNTER-1
+           MOVE POSITIONS-VALUED   TO RS-COUNTER-2
+           MOVE GRAND-TOTAL-VALUE  TO RS-ACCUM-VALUE
+           MOVE 1                  TO RS-COUNTER-3
+           REWRITE RESTART-IO-BUFFER
+           IF RESTART-FILE-STATUS NOT = '00'
+              WRITE RESTART-IO-BUFFER
+           END-IF
+           .
+       MARK-PASS1-COMPLETE-EXIT.
+           EXIT.
+      *****************************************************************
+       VALUE-ONE-POSITION SECTION.
+           PERFORM LOOKUP-COMPANY-PRICE
+           IF COMP-FOUND
+              COMPUTE POSITION-VALUE ROUNDED =
+                      DEC-NO-SHARES * SHARE-VALUE-TODAY
+              ADD POSITION-VALUE TO GRAND-TOTAL-VALUE
+              ADD 1 TO POSITIONS-VALUED
+              PERFORM WRITE-VALUATION-LINE
+           ELSE
+              DISPLAY 'TRADERVL: COMPANY NOT FOUND FOR '
+                      CUSTOMER OF CUSTOMER-IO-BUFFER ' / '
+                      COMPANY OF CUSTOMER-IO-BUFFER
+           END-IF
+           .
+       VALUE-ONE-POSITION-EXIT.
+           EXIT.
+      *****************************************************************
+       LOOKUP-COMPANY-PRICE SECTION.
+           MOVE 'N' TO COMP-FOUND-SW
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER TO COMPANY OF
+                COMPANY-IO-BUFFER
+           READ TRADCOMP-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET COMP-FOUND TO TRUE
+                 MOVE SHARE-VALUE-INT-PART TO PRICE-CONVERT-INT-X
+                 MOVE SHARE-VALUE-DEC-PART TO PRICE-CONVERT-DEC-X
+                 MOVE PRICE-CONVERT-INT-X  TO PRICE-CONVERT-INT-N
+                 MOVE PRICE-CONVERT-DEC-X  TO PRICE-CONVERT-DEC-N
+                 MOVE PRICE-CONVERT-VALUE  TO SHARE-VALUE-TODAY
+           END-READ
+           .
+       LOOKUP-COMPANY-PRICE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-VALUATION-LINE SECTION.
+           MOVE SPACES TO VALUATION-DETAIL-LINE
+           MOVE CUSTOMER OF CUSTOMER-IO-BUFFER(1:20) TO VD-CUSTOMER
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER        TO VD-COMPANY
+           MOVE DEC-NO-SHARES TO VD-SHARES
+           MOVE SHARE-VALUE-TODAY TO VD-PRICE
+           MOVE POSITION-VALUE TO VD-VALUE
+           MOVE VALUATION-DETAIL-LINE TO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+           .
+       WRITE-VALUATION-LINE-EXIT.
+           EXIT.
+      *****************************************************************
+       SUMMARIZE-COMMISSIONS SECTION.
+           MOVE SPACES TO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           MOVE 'COMMISSION EARNED TODAY, BY COMPANY'
+                TO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           PERFORM UNTIL LOG-EOF
+              READ TRADELOG-FILE NEXT RECORD
+                 AT END
+                    SET LOG-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO LOG-RECORDS-READ
+                    IF TL-TIMESTAMP(1:10) = TODAY-DATE-STAMP
+                       ADD 1 TO LOG-RECORDS-TODAY
+                       PERFORM ACCUMULATE-COMMISSION-FOR-ENTRY
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           PERFORM WRITE-COMMISSION-REPORT
+           .
+       SUMMARIZE-COMMISSIONS-EXIT.
+           EXIT.
+      *****************************************************************
+       ACCUMULATE-COMMISSION-FOR-ENTRY SECTION.
+      * Bills exactly what was charged at trade time (TL-COMMISSION-
+      * PCT, set by TRADERBL from its volume-tiered rate, or left at
+      * zero by TRADERLO's commission-free standing-order fills)
+      * instead of recomputing from the company's flat COMMISSION-BUY/
+      * SELL-PCT rate, which would overstate revenue on every trade
+      * that got a volume discount online.
+           MOVE TL-COMMISSION-PCT TO COMMISSION-RATE-PCT
+           COMPUTE TRADE-NOTIONAL ROUNDED = TL-SHARES * TL-PRICE
+           COMPUTE TRADE-COMMISSION ROUNDED =
+                   TRADE-NOTIONAL * COMMISSION-RATE-PCT / 100
+           PERFORM ADD-COMMISSION-TO-TABLE
+           ADD TRADE-COMMISSION TO GRAND-TOTAL-COMMISSION
+           .
+       ACCUMULATE-COMMISSION-FOR-ENTRY-EXIT.
+           EXIT.
+      *****************************************************************
+       ADD-COMMISSION-TO-TABLE SECTION.
+           MOVE 'N' TO COMM-ENTRY-FOUND-SW
+           PERFORM VARYING COMM-IDX FROM 1 BY 1
+                   UNTIL COMM-IDX > COMMISSION-ENTRY-COUNT
+              IF CT-COMPANY(COMM-IDX) = TL-COMPANY
+                 ADD TRADE-COMMISSION TO CT-COMMISSION-TOTAL(COMM-IDX)
+                 SET COMM-ENTRY-FOUND TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF NOT COMM-ENTRY-FOUND
+              IF COMMISSION-ENTRY-COUNT < 50
+                 ADD 1 TO COMMISSION-ENTRY-COUNT
+                 SET COMM-IDX TO COMMISSION-ENTRY-COUNT
+                 MOVE TL-COMPANY TO CT-COMPANY(COMM-IDX)
+                 MOVE TRADE-COMMISSION TO CT-COMMISSION-TOTAL(COMM-IDX)
+              ELSE
+                 DISPLAY 'TRADERVL: COMMISSION TABLE FULL, DROPPING '
+                         TL-COMPANY
+              END-IF
+           END-IF
+           .
+       ADD-COMMISSION-TO-TABLE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-COMMISSION-REPORT SECTION.
+           PERFORM VARYING COMM-IDX FROM 1 BY 1
+                   UNTIL COMM-IDX > COMMISSION-ENTRY-COUNT
+              MOVE SPACES TO COMMISSION-DETAIL-LINE
+              MOVE CT-COMPANY(COMM-IDX) TO CD-COMPANY
+              MOVE CT-COMMISSION-TOTAL(COMM-IDX) TO CD-COMMISSION
+              MOVE COMMISSION-DETAIL-LINE TO VALUATION-REPORT-LINE
+              WRITE VALUATION-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           MOVE SPACES TO VALUATION-REPORT-LINE
+           STRING 'GRAND TOTAL COMMISSION EARNED: '
+                  GRAND-TOTAL-COMMISSION
+                  DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+           .
+       WRITE-COMMISSION-REPORT-EXIT.
+           EXIT.
+      *****************************************************************
+       TERMINATE-RUN SECTION.
+           MOVE SPACES TO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           STRING 'CUSTOMER RECORDS READ  : ' CUST-RECORDS-READ
+                  DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           STRING 'POSITIONS VALUED       : ' POSITIONS-VALUED
+                  DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           STRING 'TRADE LOG RECORDS READ : ' LOG-RECORDS-READ
+                  DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           STRING 'TRADE LOG RECORDS TODAY: ' LOG-RECORDS-TODAY
+                  DELIMITED BY SIZE INTO VALUATION-REPORT-LINE
+           WRITE VALUATION-REPORT-LINE
+
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE TRADCUST-FILE
+                 TRADCOMP-FILE
+                 TRADELOG-FILE
+                 VALUATION-REPORT-FILE
+                 TRADRSRT-FILE
+           .
+       TERMINATE-RUN-EXIT.
+           EXIT.
