@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PRICECNV - shared helper fields for converting the "NNNNN.NN" *
+      * display-style price fields used throughout TRADCUST/TRADCOMP  *
+      * (SHARE-VALUE, BUY-FROM, BUY-TO, SELL-FROM, SELL-TO, etc) into  *
+      * a usable numeric value for comparison/arithmetic.             *
+      * To use: MOVE the 8-char price field TO PRICE-CONVERT-X, then  *
+      * PERFORM CONVERT-PRICE-TO-NUMERIC - the result is left in      *
+      * PRICE-CONVERT-VALUE.                                          *
+      *****************************************************************
+       01 PRICE-CONVERT-FIELDS.
+          03 PRICE-CONVERT-X.
+             05 PRICE-CONVERT-INT-X      PIC X(05).
+             05 PRICE-CONVERT-DOT-X      PIC X(01).
+             05 PRICE-CONVERT-DEC-X      PIC X(02).
+          03 PRICE-CONVERT-VALUE-GROUP.
+             05 PRICE-CONVERT-INT-N      PIC 9(05).
+             05 PRICE-CONVERT-DEC-N      PIC 9(02).
+          03 PRICE-CONVERT-VALUE REDEFINES PRICE-CONVERT-VALUE-GROUP
+                                            PIC 9(05)V9(02).
