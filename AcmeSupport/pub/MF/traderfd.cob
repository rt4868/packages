@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TRADERFD.
+
+      *****************************************************************
+      * TRADERFD - overnight market-data feed intake.  Reads a daily  *
+      * price feed (one row per company, see FEEDREC.cpy) and for     *
+      * every company found on the feed:                              *
+      *   - rolls TRADCOMP's rolling 7-day VALUE-1..VALUE-7 window     *
+      *     forward one slot, moving today's outgoing SHARE-VALUE     *
+      *     into VALUE-1                                               *
+      *   - sets SHARE-VALUE to the feed's new price                  *
+      *   - appends an entry to TRADHIST (see HISTREC.cpy) recording  *
+      *     the new closing price against today's date, so request    *
+      *     008's history-range query has data to return beyond       *
+      *     TRADCOMP's 7-slot window                                  *
+      * A feed row naming a company that is not on TRADCOMP is        *
+      * skipped and reported, the same way TRADERLO reports a skipped *
+      * order rather than abending the run.                           *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO "TRADFEED"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FEED-FILE-STATUS.
+
+           SELECT TRADCOMP-FILE ASSIGN TO "TRADCOMP"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS COMPANY OF COMPANY-IO-BUFFER
+                  FILE STATUS IS COMP-FILE-STATUS.
+
+           SELECT TRADHIST-FILE ASSIGN TO "TRADHIST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS HIST-KEY OF HISTORY-IO-BUFFER
+                  FILE STATUS IS HIST-FILE-STATUS.
+
+           SELECT FEED-REPORT-FILE ASSIGN TO "TRADFDRP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FEED-FILE.
+           COPY FEEDREC.
+
+       FD  TRADCOMP-FILE.
+           COPY COMPREC.
+
+       FD  TRADHIST-FILE.
+           COPY HISTREC.
+
+       FD  FEED-REPORT-FILE.
+       01 FEED-REPORT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 FILE-STATUS-FIELDS.
+          03 FEED-FILE-STATUS          PIC X(02).
+          03 COMP-FILE-STATUS          PIC X(02).
+          03 HIST-FILE-STATUS          PIC X(02).
+          03 RPT-FILE-STATUS           PIC X(02).
+
+       01 SWITCHES.
+          03 FEED-EOF-SW                PIC X(01) VALUE 'N'.
+             88 FEED-EOF                VALUE 'Y'.
+          03 COMP-FOUND-SW              PIC X(01) VALUE 'N'.
+             88 COMP-FOUND              VALUE 'Y'.
+
+       01 RUN-COUNTERS.
+          03 FEED-RECORDS-READ          PIC 9(07) VALUE ZERO.
+          03 COMPANIES-UPDATED          PIC 9(07) VALUE ZERO.
+          03 COMPANIES-NOT-FOUND        PIC 9(07) VALUE ZERO.
+
+           COPY RUNSTAMP.
+
+       01 TODAY-DATE-STAMP               PIC X(10).
+
+           COPY PRICECNV.
+
+       01 HISTORY-SHIFT-FIELDS.
+          03 OLD-CURRENT-VALUE          PIC X(08).
+
+       01 FEED-REPORT-DETAIL-LINE.
+          03 FILLER                     PIC X(01) VALUE SPACES.
+          03 RD-COMPANY                 PIC X(20).
+          03 FILLER                     PIC X(03) VALUE SPACES.
+          03 RD-OLD-PRICE                PIC ZZZZ9.99.
+          03 FILLER                     PIC X(03) VALUE SPACES.
+          03 RD-NEW-PRICE                PIC ZZZZ9.99.
+          03 FILLER                     PIC X(03) VALUE SPACES.
+          03 RD-REASON                   PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-CONTROL SECTION.
+           PERFORM INITIALIZE-RUN
+           PERFORM PROCESS-FEED
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN SECTION.
+           OPEN INPUT FEED-FILE
+           IF FEED-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERFD: UNABLE TO OPEN TRADFEED, STATUS='
+                      FEED-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN I-O TRADCOMP-FILE
+           IF COMP-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERFD: UNABLE TO OPEN TRADCOMP, STATUS='
+                      COMP-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN I-O TRADHIST-FILE
+           IF HIST-FILE-STATUS = '35'
+              OPEN OUTPUT TRADHIST-FILE
+           END-IF
+           IF HIST-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERFD: UNABLE TO OPEN TRADHIST, STATUS='
+                      HIST-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT FEED-REPORT-FILE
+
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME-RAW FROM TIME
+           PERFORM BUILD-RUN-TIMESTAMP
+           MOVE RUN-TIMESTAMP(1:10) TO TODAY-DATE-STAMP
+
+           MOVE 'TRADERFD - MARKET DATA FEED INTAKE STARTING'
+                TO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+           .
+       INITIALIZE-RUN-EXIT.
+           EXIT.
+      *****************************************************************
+       BUILD-RUN-TIMESTAMP SECTION.
+           MOVE RUN-DATE-YYYY TO RTS-YYYY
+           MOVE RUN-DATE-MM   TO RTS-MM
+           MOVE RUN-DATE-DD   TO RTS-DD
+           MOVE RUN-TIME-HH   TO RTS-HH
+           MOVE RUN-TIME-MI   TO RTS-MI
+           MOVE RUN-TIME-SS   TO RTS-SS
+           .
+       BUILD-RUN-TIMESTAMP-EXIT.
+           EXIT.
+      *****************************************************************
+       PROCESS-FEED SECTION.
+           PERFORM UNTIL FEED-EOF
+              READ FEED-FILE NEXT RECORD
+                 AT END
+                    SET FEED-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO FEED-RECORDS-READ
+                    PERFORM PROCESS-FEED-RECORD
+              END-READ
+           END-PERFORM
+           .
+       PROCESS-FEED-EXIT.
+           EXIT.
+      *****************************************************************
+       PROCESS-FEED-RECORD SECTION.
+           MOVE 'N' TO COMP-FOUND-SW
+           MOVE FEED-COMPANY TO COMPANY OF COMPANY-IO-BUFFER
+           READ TRADCOMP-FILE
+              INVALID KEY
+                 ADD 1 TO COMPANIES-NOT-FOUND
+                 PERFORM WRITE-REPORT-LINE-NOTFOUND
+              NOT INVALID KEY
+                 SET COMP-FOUND TO TRUE
+           END-READ
+
+           IF COMP-FOUND
+              MOVE SHARE-VALUE TO OLD-CURRENT-VALUE
+              PERFORM ROLL-PRICE-HISTORY
+              MOVE FEED-NEW-VALUE TO SHARE-VALUE
+              PERFORM UPDATE-COMPANY-RECORD
+              PERFORM WRITE-HISTORY-ENTRY
+              ADD 1 TO COMPANIES-UPDATED
+              PERFORM WRITE-REPORT-LINE-UPDATED
+           END-IF
+           .
+       PROCESS-FEED-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+       ROLL-PRICE-HISTORY SECTION.
+      * Shift the rolling 7-day window forward one day, dropping
+      * VALUE-7 and moving today's outgoing SHARE-VALUE into VALUE-1 -
+      * SHARE-VALUE itself is set by the caller once this returns.
+           MOVE VALUE-6 TO VALUE-7
+           MOVE VALUE-5 TO VALUE-6
+           MOVE VALUE-4 TO VALUE-5
+           MOVE VALUE-3 TO VALUE-4
+           MOVE VALUE-2 TO VALUE-3
+           MOVE VALUE-1 TO VALUE-2
+           MOVE OLD-CURRENT-VALUE TO VALUE-1
+           .
+       ROLL-PRICE-HISTORY-EXIT.
+           EXIT.
+      *****************************************************************
+       UPDATE-COMPANY-RECORD SECTION.
+           REWRITE COMPANY-IO-BUFFER
+           IF COMP-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERFD: REWRITE FAILED FOR '
+                      COMPANY OF COMPANY-IO-BUFFER
+                      ' STATUS=' COMP-FILE-STATUS
+           END-IF
+           .
+       UPDATE-COMPANY-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-HISTORY-ENTRY SECTION.
+           MOVE COMPANY OF COMPANY-IO-BUFFER TO HIST-COMPANY
+           MOVE TODAY-DATE-STAMP             TO HIST-DATE
+           MOVE SHARE-VALUE                  TO HIST-SHARE-VALUE
+           WRITE HISTORY-IO-BUFFER
+           IF HIST-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERFD: TRADHIST WRITE FAILED FOR '
+                      HIST-COMPANY ' / ' HIST-DATE
+                      ' STATUS=' HIST-FILE-STATUS
+           END-IF
+           .
+       WRITE-HISTORY-ENTRY-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-REPORT-LINE-UPDATED SECTION.
+           MOVE SPACES TO FEED-REPORT-DETAIL-LINE
+           MOVE COMPANY OF COMPANY-IO-BUFFER TO RD-COMPANY
+           MOVE OLD-CURRENT-VALUE TO PRICE-CONVERT-X
+           MOVE PRICE-CONVERT-INT-X TO PRICE-CONVERT-INT-N
+           MOVE PRICE-CONVERT-DEC-X TO PRICE-CONVERT-DEC-N
+           MOVE PRICE-CONVERT-VALUE TO RD-OLD-PRICE
+           MOVE SHARE-VALUE TO PRICE-CONVERT-X
+           MOVE PRICE-CONVERT-INT-X TO PRICE-CONVERT-INT-N
+           MOVE PRICE-CONVERT-DEC-X TO PRICE-CONVERT-DEC-N
+           MOVE PRICE-CONVERT-VALUE TO RD-NEW-PRICE
+           MOVE 'PRICE UPDATED' TO RD-REASON
+           MOVE FEED-REPORT-DETAIL-LINE TO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+           .
+       WRITE-REPORT-LINE-UPDATED-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-REPORT-LINE-NOTFOUND SECTION.
+           MOVE SPACES TO FEED-REPORT-DETAIL-LINE
+           MOVE FEED-COMPANY TO RD-COMPANY
+           MOVE ZERO TO RD-OLD-PRICE
+           MOVE ZERO TO RD-NEW-PRICE
+           MOVE 'SKIPPED - COMPANY NOT ON FILE' TO RD-REASON
+           MOVE FEED-REPORT-DETAIL-LINE TO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+           .
+       WRITE-REPORT-LINE-NOTFOUND-EXIT.
+           EXIT.
+      *****************************************************************
+       TERMINATE-RUN SECTION.
+           MOVE SPACES TO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+
+           STRING 'FEED RECORDS READ      : ' FEED-RECORDS-READ
+                  DELIMITED BY SIZE INTO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+
+           STRING 'COMPANIES UPDATED       : ' COMPANIES-UPDATED
+                  DELIMITED BY SIZE INTO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+
+           STRING 'COMPANIES NOT FOUND     : ' COMPANIES-NOT-FOUND
+                  DELIMITED BY SIZE INTO FEED-REPORT-LINE
+           WRITE FEED-REPORT-LINE
+
+           CLOSE FEED-FILE
+                 TRADCOMP-FILE
+                 TRADHIST-FILE
+                 FEED-REPORT-FILE
+           .
+       TERMINATE-RUN-EXIT.
+           EXIT.
