@@ -0,0 +1,537 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TRADERLO.
+
+      *****************************************************************
+      * TRADERLO - overnight standing buy/sell limit order engine.    *
+      * Browses TRADCUST, and for every customer.company record that  *
+      * carries a non-zero BUY-FROM/BUY-TO/SELL-FROM/SELL-TO          *
+      * threshold, compares it against that day's TRADCOMP SHARE-     *
+      * VALUE and auto-executes a trade the same way the online       *
+      * BUY-SELL-BUY-FUNCTION/BUY-SELL-SELL-FUNCTION sections of      *
+      * TRADERBL do, so that a standing order actually fires instead  *
+      * of sitting in the record unused.                              *
+      *                                                                *
+      * Each of the two buy slots (FROM/TO) and two sell slots        *
+      * (FROM/TO) is treated as an independent GTC order:             *
+      *    BUY-FROM / BUY-FROM-NO : buy BUY-FROM-NO shares once       *
+      *                             SHARE-VALUE drops to or below     *
+      *                             BUY-FROM                          *
+      *    BUY-TO   / BUY-TO-NO   : same, triggered by BUY-TO         *
+      *    SELL-FROM/SELL-FROM-NO : sell SELL-FROM-NO shares once     *
+      *                             SHARE-VALUE rises to or above     *
+      *                             SELL-FROM                         *
+      *    SELL-TO  / SELL-TO-NO  : same, triggered by SELL-TO        *
+      * Once a slot fires it is cleared back to zero so it does not   *
+      * fire again the next night.                                   *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TRADCUST-FILE ASSIGN TO "TRADCUST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS KEYREC OF CUSTOMER-IO-BUFFER
+                  FILE STATUS IS CUST-FILE-STATUS.
+
+           SELECT TRADCOMP-FILE ASSIGN TO "TRADCOMP"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS COMPANY OF COMPANY-IO-BUFFER
+                  FILE STATUS IS COMP-FILE-STATUS.
+
+           SELECT TRADELOG-FILE ASSIGN TO "TRADLOG"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT ORDER-REPORT-FILE ASSIGN TO "TRADLORP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RPT-FILE-STATUS.
+
+           SELECT TRADRSRT-FILE ASSIGN TO "TRADRSRT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RS-PROGRAM-ID OF RESTART-IO-BUFFER
+                  FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRADCUST-FILE.
+           COPY CUSTREC.
+
+       FD  TRADCOMP-FILE.
+           COPY COMPREC.
+
+       FD  TRADELOG-FILE.
+           COPY TRADELOG.
+
+       FD  TRADRSRT-FILE.
+           COPY RSTARTREC.
+
+       FD  ORDER-REPORT-FILE.
+       01 ORDER-REPORT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 FILE-STATUS-FIELDS.
+          03 CUST-FILE-STATUS          PIC X(02).
+          03 COMP-FILE-STATUS          PIC X(02).
+          03 LOG-FILE-STATUS           PIC X(02).
+          03 RPT-FILE-STATUS           PIC X(02).
+          03 RESTART-FILE-STATUS       PIC X(02).
+
+       01 SWITCHES.
+          03 CUST-EOF-SW               PIC X(01) VALUE 'N'.
+             88 CUST-EOF               VALUE 'Y'.
+          03 COMP-FOUND-SW             PIC X(01) VALUE 'N'.
+             88 COMP-FOUND             VALUE 'Y'.
+          03 CUST-REWRITE-NEEDED-SW    PIC X(01) VALUE 'N'.
+             88 CUST-REWRITE-NEEDED    VALUE 'Y'.
+          03 RESTART-FOUND-SW          PIC X(01) VALUE 'N'.
+             88 RESTART-FOUND          VALUE 'Y'.
+
+       01 RUN-COUNTERS.
+          03 CUST-RECORDS-READ         PIC 9(07) VALUE ZERO.
+          03 ORDERS-EXECUTED           PIC 9(07) VALUE ZERO.
+          03 ORDERS-SKIPPED            PIC 9(07) VALUE ZERO.
+
+       01 CHECKPOINT-FIELDS.
+          03 CHECKPOINT-INTERVAL       PIC 9(04) VALUE 0100.
+          03 CHECKPOINT-COUNTER        PIC 9(07) VALUE ZERO.
+
+           COPY RUNSTAMP.
+
+      * Numeric working copies of the quantity threshold fields
+       01 THRESHOLD-QTY-FIELDS.
+          03 WS-BUY-FROM-QTY           PIC 9(04).
+          03 WS-BUY-TO-QTY             PIC 9(04).
+          03 WS-SELL-FROM-QTY          PIC 9(04).
+          03 WS-SELL-TO-QTY            PIC 9(04).
+
+       01 SHARE-VALUE-TODAY             PIC 9(05)V99.
+
+           COPY PRICECNV.
+
+       01 TRADE-WORK-FIELDS.
+          03 TRADE-QTY                 PIC 9(04).
+          03 TRADE-TYPE-CODE           PIC X(01).
+          03 NEW-SHARE-BALANCE         PIC 9(07).
+          03 SHARES-OVERFLOW-SW        PIC 9(01).
+
+       01 REPORT-DETAIL-LINE.
+          03 FILLER                    PIC X(01) VALUE SPACES.
+          03 RD-CUSTOMER                PIC X(20).
+          03 RD-COMPANY                 PIC X(20).
+          03 RD-ACTION                  PIC X(10).
+          03 RD-SHARES                  PIC ZZZ9.
+          03 FILLER                    PIC X(03) VALUE SPACES.
+          03 RD-PRICE                   PIC ZZZZ9.99.
+          03 FILLER                    PIC X(03) VALUE SPACES.
+          03 RD-REASON                  PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-CONTROL SECTION.
+           PERFORM INITIALIZE-RUN
+           PERFORM PROCESS-CUSTOMERS
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN SECTION.
+           OPEN I-O TRADCUST-FILE
+           IF CUST-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERLO: UNABLE TO OPEN TRADCUST, STATUS='
+                      CUST-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN INPUT TRADCOMP-FILE
+           IF COMP-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERLO: UNABLE TO OPEN TRADCOMP, STATUS='
+                      COMP-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND TRADELOG-FILE
+           IF LOG-FILE-STATUS = '35'
+              OPEN OUTPUT TRADELOG-FILE
+           END-IF
+           IF LOG-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERLO: UNABLE TO OPEN TRADLOG, STATUS='
+                      LOG-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN I-O TRADRSRT-FILE
+           IF RESTART-FILE-STATUS = '35'
+              OPEN OUTPUT TRADRSRT-FILE
+              CLOSE TRADRSRT-FILE
+              OPEN I-O TRADRSRT-FILE
+           END-IF
+           IF RESTART-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERLO: UNABLE TO OPEN TRADRSRT, STATUS='
+                      RESTART-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM BUILD-RUN-TIMESTAMP
+           PERFORM RESTART-FROM-CHECKPOINT
+
+           IF RESTART-FOUND
+              OPEN EXTEND ORDER-REPORT-FILE
+              IF RPT-FILE-STATUS = '35'
+                 OPEN OUTPUT ORDER-REPORT-FILE
+              END-IF
+              PERFORM REPOSITION-CUSTFILE
+              MOVE 'TRADERLO - RESUMING AFTER CHECKPOINT'
+                   TO ORDER-REPORT-LINE
+           ELSE
+              OPEN OUTPUT ORDER-REPORT-FILE
+              MOVE 'TRADERLO - STANDING ORDER RUN STARTING'
+                   TO ORDER-REPORT-LINE
+           END-IF
+           IF RPT-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERLO: UNABLE TO OPEN TRADLORP, STATUS='
+                      RPT-FILE-STATUS
+              STOP RUN
+           END-IF
+           WRITE ORDER-REPORT-LINE
+           .
+       INITIALIZE-RUN-EXIT.
+           EXIT.
+      *****************************************************************
+       RESTART-FROM-CHECKPOINT SECTION.
+           MOVE 'TRADERLO' TO RS-PROGRAM-ID
+           READ TRADRSRT-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET RESTART-FOUND TO TRUE
+                 MOVE RS-COUNTER-1 TO CUST-RECORDS-READ
+                 MOVE RS-COUNTER-2 TO ORDERS-EXECUTED
+                 MOVE RS-COUNTER-3 TO ORDERS-SKIPPED
+           END-READ
+           .
+       RESTART-FROM-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+       REPOSITION-CUSTFILE SECTION.
+           MOVE RS-LAST-KEY TO KEYREC OF CUSTOMER-IO-BUFFER
+           START TRADCUST-FILE KEY IS GREATER THAN
+                 KEYREC OF CUSTOMER-IO-BUFFER
+           IF CUST-FILE-STATUS NOT = '00'
+              DISPLAY 'TRADERLO: RESTART REPOSITION FAILED, '
+                      'STATUS=' CUST-FILE-STATUS
+           ELSE
+              DISPLAY 'TRADERLO: RESUMING AFTER CHECKPOINT ' RS-LAST-KEY
+           END-IF
+           .
+       REPOSITION-CUSTFILE-EXIT.
+           EXIT.
+      *****************************************************************
+       CHECKPOINT-PROGRESS SECTION.
+           MOVE 'TRADERLO' TO RS-PROGRAM-ID
+           MOVE KEYREC OF CUSTOMER-IO-BUFFER TO RS-LAST-KEY
+           MOVE CUST-RECORDS-READ TO RS-COUNTER-1
+           MOVE ORDERS-EXECUTED   TO RS-COUNTER-2
+           MOVE ORDERS-SKIPPED    TO RS-COUNTER-3
+           REWRITE RESTART-IO-BUFFER
+           IF RESTART-FILE-STATUS NOT = '00'
+              WRITE RESTART-IO-BUFFER
+           END-IF
+           .
+       CHECKPOINT-PROGRESS-EXIT.
+           EXIT.
+      *****************************************************************
+       CLEAR-CHECKPOINT SECTION.
+           MOVE 'TRADERLO' TO RS-PROGRAM-ID
+           DELETE TRADRSRT-FILE RECORD
+           .
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+       BUILD-RUN-TIMESTAMP SECTION.
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME-RAW FROM TIME
+           MOVE RUN-DATE-YYYY TO RTS-YYYY
+           MOVE RUN-DATE-MM   TO RTS-MM
+           MOVE RUN-DATE-DD   TO RTS-DD
+           MOVE RUN-TIME-HH   TO RTS-HH
+           MOVE RUN-TIME-MI   TO RTS-MI
+           MOVE RUN-TIME-SS   TO RTS-SS
+           .
+       BUILD-RUN-TIMESTAMP-EXIT.
+           EXIT.
+      *****************************************************************
+       PROCESS-CUSTOMERS SECTION.
+           PERFORM UNTIL CUST-EOF
+              READ TRADCUST-FILE NEXT RECORD
+                 AT END
+                    SET CUST-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO CUST-RECORDS-READ
+                    PERFORM EVALUATE-CUSTOMER-ORDERS
+                    ADD 1 TO CHECKPOINT-COUNTER
+                    IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                       PERFORM CHECKPOINT-PROGRESS
+                       MOVE ZERO TO CHECKPOINT-COUNTER
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
+       PROCESS-CUSTOMERS-EXIT.
+           EXIT.
+      *****************************************************************
+       EVALUATE-CUSTOMER-ORDERS SECTION.
+           MOVE 'N' TO CUST-REWRITE-NEEDED-SW
+
+           MOVE BUY-FROM-NO  TO WS-BUY-FROM-QTY
+           MOVE BUY-TO-NO    TO WS-BUY-TO-QTY
+           MOVE SELL-FROM-NO TO WS-SELL-FROM-QTY
+           MOVE SELL-TO-NO   TO WS-SELL-TO-QTY
+
+           IF WS-BUY-FROM-QTY  = 0 AND WS-BUY-TO-QTY  = 0 AND
+              WS-SELL-FROM-QTY = 0 AND WS-SELL-TO-QTY = 0
+              CONTINUE
+           ELSE
+              PERFORM LOOKUP-COMPANY-PRICE
+              IF COMP-FOUND
+                 IF WS-BUY-FROM-QTY > 0
+                    PERFORM CHECK-BUY-SLOT-FROM
+                 END-IF
+                 IF WS-BUY-TO-QTY > 0
+                    PERFORM CHECK-BUY-SLOT-TO
+                 END-IF
+                 IF WS-SELL-FROM-QTY > 0
+                    PERFORM CHECK-SELL-SLOT-FROM
+                 END-IF
+                 IF WS-SELL-TO-QTY > 0
+                    PERFORM CHECK-SELL-SLOT-TO
+                 END-IF
+              END-IF
+           END-IF
+
+           IF CUST-REWRITE-NEEDED
+              REWRITE CUSTOMER-IO-BUFFER
+              IF CUST-FILE-STATUS NOT = '00'
+                 DISPLAY 'TRADERLO: REWRITE FAILED FOR '
+                         CUSTOMER OF CUSTOMER-IO-BUFFER ' / '
+                         COMPANY OF CUSTOMER-IO-BUFFER
+                         ' STATUS=' CUST-FILE-STATUS
+              END-IF
+           END-IF
+           .
+       EVALUATE-CUSTOMER-ORDERS-EXIT.
+           EXIT.
+      *****************************************************************
+       LOOKUP-COMPANY-PRICE SECTION.
+           MOVE 'N' TO COMP-FOUND-SW
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER TO COMPANY OF
+                COMPANY-IO-BUFFER
+           READ TRADCOMP-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET COMP-FOUND TO TRUE
+                 MOVE SHARE-VALUE-INT-PART TO PRICE-CONVERT-INT-X
+                 MOVE SHARE-VALUE-DEC-PART TO PRICE-CONVERT-DEC-X
+                 MOVE PRICE-CONVERT-INT-X  TO PRICE-CONVERT-INT-N
+                 MOVE PRICE-CONVERT-DEC-X  TO PRICE-CONVERT-DEC-N
+                 MOVE PRICE-CONVERT-VALUE  TO SHARE-VALUE-TODAY
+           END-READ
+           .
+       LOOKUP-COMPANY-PRICE-EXIT.
+           EXIT.
+      *****************************************************************
+       CHECK-BUY-SLOT-FROM SECTION.
+           MOVE BUY-FROM TO PRICE-CONVERT-X
+           MOVE PRICE-CONVERT-INT-X TO PRICE-CONVERT-INT-N
+           MOVE PRICE-CONVERT-DEC-X TO PRICE-CONVERT-DEC-N
+           IF SHARE-VALUE-TODAY <= PRICE-CONVERT-VALUE
+              MOVE WS-BUY-FROM-QTY TO TRADE-QTY
+              PERFORM EXECUTE-BUY-ORDER
+              IF SHARES-OVERFLOW-SW = 0
+                 MOVE '00000.00' TO BUY-FROM
+                 MOVE '0000'     TO BUY-FROM-NO
+                 MOVE 'Y' TO CUST-REWRITE-NEEDED-SW
+              END-IF
+           END-IF
+           .
+       CHECK-BUY-SLOT-FROM-EXIT.
+           EXIT.
+      *****************************************************************
+       CHECK-BUY-SLOT-TO SECTION.
+           MOVE BUY-TO TO PRICE-CONVERT-X
+           MOVE PRICE-CONVERT-INT-X TO PRICE-CONVERT-INT-N
+           MOVE PRICE-CONVERT-DEC-X TO PRICE-CONVERT-DEC-N
+           IF SHARE-VALUE-TODAY <= PRICE-CONVERT-VALUE
+              MOVE WS-BUY-TO-QTY TO TRADE-QTY
+              PERFORM EXECUTE-BUY-ORDER
+              IF SHARES-OVERFLOW-SW = 0
+                 MOVE '00000.00' TO BUY-TO
+                 MOVE '0000'     TO BUY-TO-NO
+                 MOVE 'Y' TO CUST-REWRITE-NEEDED-SW
+              END-IF
+           END-IF
+           .
+       CHECK-BUY-SLOT-TO-EXIT.
+           EXIT.
+      *****************************************************************
+       CHECK-SELL-SLOT-FROM SECTION.
+           MOVE SELL-FROM TO PRICE-CONVERT-X
+           MOVE PRICE-CONVERT-INT-X TO PRICE-CONVERT-INT-N
+           MOVE PRICE-CONVERT-DEC-X TO PRICE-CONVERT-DEC-N
+           IF SHARE-VALUE-TODAY >= PRICE-CONVERT-VALUE
+              MOVE WS-SELL-FROM-QTY TO TRADE-QTY
+              PERFORM EXECUTE-SELL-ORDER
+              IF SHARES-OVERFLOW-SW = 0
+                 MOVE '00000.00' TO SELL-FROM
+                 MOVE '0000'     TO SELL-FROM-NO
+                 MOVE 'Y' TO CUST-REWRITE-NEEDED-SW
+              END-IF
+           END-IF
+           .
+       CHECK-SELL-SLOT-FROM-EXIT.
+           EXIT.
+      *****************************************************************
+       CHECK-SELL-SLOT-TO SECTION.
+           MOVE SELL-TO TO PRICE-CONVERT-X
+           MOVE PRICE-CONVERT-INT-X TO PRICE-CONVERT-INT-N
+           MOVE PRICE-CONVERT-DEC-X TO PRICE-CONVERT-DEC-N
+           IF SHARE-VALUE-TODAY >= PRICE-CONVERT-VALUE
+              MOVE WS-SELL-TO-QTY TO TRADE-QTY
+              PERFORM EXECUTE-SELL-ORDER
+              IF SHARES-OVERFLOW-SW = 0
+                 MOVE '00000.00' TO SELL-TO
+                 MOVE '0000'     TO SELL-TO-NO
+                 MOVE 'Y' TO CUST-REWRITE-NEEDED-SW
+              END-IF
+           END-IF
+           .
+       CHECK-SELL-SLOT-TO-EXIT.
+           EXIT.
+      *****************************************************************
+       EXECUTE-BUY-ORDER SECTION.
+      * Mirrors CALCULATE-SHARES-BOUGHT in TRADERBL: add to the
+      * position, rejecting (without consuming the order) if the
+      * 999999 ownership ceiling would be exceeded.
+           MOVE 0 TO SHARES-OVERFLOW-SW
+           ADD DEC-NO-SHARES TRADE-QTY GIVING NEW-SHARE-BALANCE
+           IF NEW-SHARE-BALANCE > 999999
+              MOVE 1 TO SHARES-OVERFLOW-SW
+              ADD 1 TO ORDERS-SKIPPED
+              PERFORM WRITE-REPORT-LINE-SKIP
+           ELSE
+              MOVE NEW-SHARE-BALANCE TO DEC-NO-SHARES
+              MOVE 'B' TO TRADE-TYPE-CODE
+              PERFORM WRITE-TRADE-LOG-ENTRY
+              ADD 1 TO ORDERS-EXECUTED
+              PERFORM WRITE-REPORT-LINE-EXECUTED
+           END-IF
+           .
+       EXECUTE-BUY-ORDER-EXIT.
+           EXIT.
+      *****************************************************************
+       EXECUTE-SELL-ORDER SECTION.
+      * Mirrors BUY-SELL-SELL-FUNCTION / CALCULATE-SHARES-SOLD: do not
+      * sell more shares than the customer currently owns.  If the
+      * position is too small the order is left in place so it can be
+      * retried on a later run once enough shares are accumulated.
+           MOVE 0 TO SHARES-OVERFLOW-SW
+           IF TRADE-QTY > DEC-NO-SHARES
+              MOVE 1 TO SHARES-OVERFLOW-SW
+              ADD 1 TO ORDERS-SKIPPED
+              PERFORM WRITE-REPORT-LINE-SKIP
+           ELSE
+              SUBTRACT TRADE-QTY FROM DEC-NO-SHARES
+              MOVE 'S' TO TRADE-TYPE-CODE
+              PERFORM WRITE-TRADE-LOG-ENTRY
+              ADD 1 TO ORDERS-EXECUTED
+              PERFORM WRITE-REPORT-LINE-EXECUTED
+           END-IF
+           .
+       EXECUTE-SELL-ORDER-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-TRADE-LOG-ENTRY SECTION.
+           MOVE CUSTOMER OF CUSTOMER-IO-BUFFER TO TL-CUSTOMER
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER  TO TL-COMPANY
+           MOVE TRADE-TYPE-CODE                TO TL-TRADE-TYPE
+           MOVE TRADE-QTY                      TO TL-SHARES
+           MOVE SHARE-VALUE-TODAY              TO TL-PRICE
+           MOVE RUN-TIMESTAMP                  TO TL-TIMESTAMP
+           MOVE 'TRADERLO'                     TO TL-SOURCE
+           MOVE ZERO                           TO TL-COMMISSION-PCT
+           WRITE TRADE-LOG-RECORD
+           .
+       WRITE-TRADE-LOG-ENTRY-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-REPORT-LINE-EXECUTED SECTION.
+           MOVE SPACES TO REPORT-DETAIL-LINE
+           MOVE CUSTOMER OF CUSTOMER-IO-BUFFER(1:20) TO RD-CUSTOMER
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER        TO RD-COMPANY
+           IF TRADE-TYPE-CODE = 'B'
+              MOVE 'BUY'  TO RD-ACTION
+           ELSE
+              MOVE 'SELL' TO RD-ACTION
+           END-IF
+           MOVE TRADE-QTY TO RD-SHARES
+           MOVE SHARE-VALUE-TODAY TO RD-PRICE
+           MOVE 'ORDER EXECUTED' TO RD-REASON
+           MOVE REPORT-DETAIL-LINE TO ORDER-REPORT-LINE
+           WRITE ORDER-REPORT-LINE
+           .
+       WRITE-REPORT-LINE-EXECUTED-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-REPORT-LINE-SKIP SECTION.
+           MOVE SPACES TO REPORT-DETAIL-LINE
+           MOVE CUSTOMER OF CUSTOMER-IO-BUFFER(1:20) TO RD-CUSTOMER
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER        TO RD-COMPANY
+           IF TRADE-TYPE-CODE = 'B'
+              MOVE 'BUY'  TO RD-ACTION
+              MOVE 'SKIPPED - OVER 999999 LIMIT' TO RD-REASON
+           ELSE
+              MOVE 'SELL' TO RD-ACTION
+              MOVE 'SKIPPED - NOT ENOUGH SHARES' TO RD-REASON
+           END-IF
+           MOVE TRADE-QTY TO RD-SHARES
+           MOVE SHARE-VALUE-TODAY TO RD-PRICE
+           MOVE REPORT-DETAIL-LINE TO ORDER-REPORT-LINE
+           WRITE ORDER-REPORT-LINE
+           .
+       WRITE-REPORT-LINE-SKIP-EXIT.
+           EXIT.
+      *****************************************************************
+       TERMINATE-RUN SECTION.
+           MOVE SPACES TO ORDER-REPORT-LINE
+           WRITE ORDER-REPORT-LINE
+
+           STRING 'CUSTOMER RECORDS READ : ' CUST-RECORDS-READ
+                  DELIMITED BY SIZE INTO ORDER-REPORT-LINE
+           WRITE ORDER-REPORT-LINE
+
+           STRING 'ORDERS EXECUTED        : ' ORDERS-EXECUTED
+                  DELIMITED BY SIZE INTO ORDER-REPORT-LINE
+           WRITE ORDER-REPORT-LINE
+
+           STRING 'ORDERS SKIPPED         : ' ORDERS-SKIPPED
+                  DELIMITED BY SIZE INTO ORDER-REPORT-LINE
+           WRITE ORDER-REPORT-LINE
+
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE TRADCUST-FILE
+                 TRADCOMP-FILE
+                 TRADELOG-FILE
+                 ORDER-REPORT-FILE
+                 TRADRSRT-FILE
+           .
+       TERMINATE-RUN-EXIT.
+           EXIT.
