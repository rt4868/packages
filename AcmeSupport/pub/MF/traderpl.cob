@@ -16,15 +16,42 @@
             03 DATA1                      PIC S9(8) COMP.
             03 COMPANY-NAME-DATA          PIC X(20) VALUE SPACES.
             03 CUSTOMER-NAME-DATA         PIC X(60) VALUE SPACES.
+            03 PASSWORD-DATA              PIC X(10) VALUE SPACES.
             03 COMPANY-NAME-COMM-TABLE.
-                05  COMPANY-NAME-COMM-ENTRY OCCURS 4 TIMES
+                05  COMPANY-NAME-COMM-ENTRY OCCURS 20 TIMES
                                           PIC X(20).
+            03 COMPANY-PAGE-START         PIC 9(02) VALUE 1.
+            03 COMPANY-TOTAL-COUNT        PIC 9(04) VALUE ZERO.
+      * Raw EIBTIME (0HHMMSS) as of the last terminal activity, carried
+      * turn-to-turn in the COMMAREA so CHECK-IDLE-TIMEOUT can tell how
+      * long this terminal has sat idle since its last key press.
+            03 LAST-ACTIVITY-TIME         PIC S9(7) COMP VALUE ZERO.
 
         01  MESSAGE-TO-SEND               PIC X(20) VALUE SPACES.
         01  START-KEY                     PIC X(20) VALUE SPACES.
         01  COMPANY-NAME                  PIC X(20) VALUE SPACES.
-
-        01 NUMBER-SHARES                  PIC X(4) VALUE ZERO.
+        01  COMPANY-SELECT-IDX            PIC 9(04) VALUE ZERO.
+
+      * Idle-terminal timeout (request 011).  IDLE-TIMEOUT-SECONDS is the
+      * longest a terminal may sit between key presses before
+      * CHECK-IDLE-TIMEOUT forces it back to the T001 login screen.
+      * IDLE-*-SECS hold EIBTIME converted to seconds-since-midnight so
+      * the elapsed idle time is a plain subtraction; a session idle
+      * across midnight is simply let through rather than timed out -
+      * see CHECK-IDLE-TIMEOUT.
+        01 IDLE-TIMEOUT-FIELDS.
+            03 IDLE-TIMEOUT-SECONDS        PIC 9(05) VALUE 00300.
+            03 IDLE-CURRENT-SECS           PIC 9(07) VALUE ZERO.
+            03 IDLE-LAST-SECS              PIC 9(07) VALUE ZERO.
+            03 IDLE-ELAPSED-SECS           PIC S9(07) VALUE ZERO.
+            03 IDLE-RAW-TIME               PIC 9(07) VALUE ZERO.
+            03 IDLE-HH                     PIC 9(02) VALUE ZERO.
+            03 IDLE-MM                     PIC 9(02) VALUE ZERO.
+            03 IDLE-SS                     PIC 9(02) VALUE ZERO.
+            03 IDLE-REM                    PIC 9(05) VALUE ZERO.
+            03 IDLE-SESSION-TIMED-OUT-FLAG PIC X(01) VALUE 'N'.
+
+        01 NUMBER-SHARES                  PIC 9(6) VALUE ZERO.
         01 PROG-ID                        PIC X(8) VALUE 'TRADERBL'.
         01 CUSTOMER-NAME                  PIC X(60) VALUE SPACES.
         01 SHARE-VALUES.
@@ -78,11 +105,12 @@
 
         01 GET-COMP-BUFFER.
             03 GET-COMP-REQUEST-TYPE      PIC X(15) VALUE SPACES.
-            03 FILLER                     PIC X(277) VALUE SPACES.
+            03 FILLER                     PIC X(279) VALUE SPACES.
             03 COMPANY-NAME-BUFFER.
-                05  COMPANY-NAME-TAB OCCURS 4 TIMES
+                05  COMPANY-NAME-TAB OCCURS 20 TIMES
                       INDEXED BY COMPANY-NAME-IDX
                                              PIC X(20).
+            03 COMPANY-COUNT              PIC 9(04) VALUE ZERO.
 
         01 QUOTE-RETURN-BUFFER.
             03 QUOTE-REQUEST-TYPE         PIC X(15) VALUE SPACES.
@@ -101,7 +129,7 @@
             03 QUOTE-SHARE-1              PIC X(8) VALUE SPACES.
             03 QUOTE-COMM-SELL            PIC X(3) VALUE SPACES.
             03 QUOTE-COMM-BUY             PIC X(3) VALUE SPACES.
-            03 QUOTE-SHARES-HELD          PIC X(4) VALUE SPACES.
+            03 QUOTE-SHARES-HELD          PIC X(6) VALUE SPACES.
             03 QUOTE-SHARES-VALUE         PIC X(12) VALUE SPACES.
             03 QUOTE-BUY-SELL-1           PIC X(4) VALUE SPACES.
             03 QUOTE-BUY-SELL-PRICE-1     PIC X(8) VALUE SPACES.
@@ -112,6 +140,37 @@
             03 QUOTE-BUY-SELL-4           PIC X(4) VALUE SPACES.
             03 QUOTE-BUY-SELL-PRICE-4     PIC X(8) VALUE SPACES.
             03 QUOTE-ALARM                PIC X(3) VALUE SPACES.
+            03 QUOTE-UPDATE-BUY-SELL      PIC X(1) VALUE SPACES.
+            03 QUOTE-ALARM-TRIGGERED      PIC X(1) VALUE SPACES.
+            03 FILLER                     PIC X(14) VALUE SPACES.
+      * Byte-for-byte with TRADERBL's HISTORY-REQUEST-BUFFER (see
+      * COMMAREA-BUFFER there) - holds whatever GET-SHARE-HISTORY-RANGE
+      * found for the date range QUOTE-HIST-FROM-DATE/QUOTE-HIST-TO-DATE
+      * asked for.  Nothing on T004 displays this yet (no BMS mapset
+      * source in this checkout to add the fields to - see
+      * IMPLEMENTATION_STATUS.md request 008), but the data arrives
+      * intact for any caller/report that wants it.
+            03 QUOTE-HIST-OR-PORTFOLIO-BUFFER.
+                05 QUOTE-HIST-FROM-DATE       PIC X(10) VALUE SPACES.
+                05 QUOTE-HIST-TO-DATE         PIC X(10) VALUE SPACES.
+                05 QUOTE-HISTORY-ENTRY-COUNT  PIC 9(04) VALUE ZERO.
+                05 QUOTE-HISTORY-ENTRIES OCCURS 18 TIMES.
+                    07 QUOTE-HIST-ENTRY-DATE  PIC X(10) VALUE SPACES.
+                    07 QUOTE-HIST-ENTRY-VALUE PIC X(08) VALUE SPACES.
+      * Byte-for-byte with TRADERBL's PORTFOLIO-VIEW-BUFFER - a 3rd
+      * REDEFINES of the same bytes as QUOTE-HIST-OR-PORTFOLIO-BUFFER,
+      * selected by REQUEST-TYPE exactly like that buffer already is in
+      * COMMAREA-BUFFER.  Capped at 9 holdings (not TRADERBL's
+      * MAX-COMPANIES) so it fits without widening this buffer further -
+      * see MAX-PORTFOLIO-HOLD in traderbl.cob.
+            03 QUOTE-PORTFOLIO-BUFFER
+                  REDEFINES QUOTE-HIST-OR-PORTFOLIO-BUFFER.
+                05 QUOTE-PORTFOLIO-COUNT      PIC 9(04).
+                05 QUOTE-PORTFOLIO-TOTAL      PIC X(12).
+                05 QUOTE-PORTFOLIO-HOLDINGS OCCURS 9 TIMES.
+                    07 QUOTE-PORTFOLIO-COMPANY      PIC X(20).
+                    07 QUOTE-PORTFOLIO-SHARES       PIC 9(06).
+                    07 QUOTE-PORTFOLIO-SHARE-VALUE  PIC X(08).
 
         01 QUOTE-OUT-BUFFER.
             03 OUT-REQUEST-TYPE           PIC X(15) VALUE SPACES.
@@ -120,7 +179,13 @@
             03 OUT-PASSWORD               PIC X(10) VALUE SPACES.
             03 OUT-COMPANY-NAME           PIC X(20) VALUE SPACES.
             03 OUT-CORR-ID                PIC X(32) VALUE SPACES.
-            03 FILLER                     PIC X(233) VALUE SPACES.
+      * Widened to the full width of TRADERBL's COMMAREA-BUFFER (698
+      * bytes) so a Share_Value request's optional history-range
+      * fields (HIST-FROM-DATE/HIST-TO-DATE and the returned
+      * HISTORY-ENTRIES - see GET-SHARE-HISTORY-RANGE in TRADERBL)
+      * round-trip through this buffer instead of being truncated by
+      * the LENGTH OF QUOTE-OUT-BUFFER passed on the LINK.
+            03 FILLER                     PIC X(559) VALUE SPACES.
 
         01 TRADE-OUT-BUFFER.
             03 TRADE-REQUEST-TYPE         PIC X(15) VALUE SPACES.
@@ -130,7 +195,7 @@
             03 TRADE-COMPANY-NAME         PIC X(20) VALUE SPACES.
             03 TRADE-CORR-ID              PIC X(32) VALUE SPACES.
             03 TRADE-FILLER               PIC X(70) VALUE SPACES.
-            03 TRADE-AMOUNT               PIC X(4) VALUE SPACES.
+            03 TRADE-AMOUNT               PIC X(6) VALUE SPACES.
             03 TRADE-FILL                 PIC X(12) VALUE SPACES.
             03 TRADE-BUY-SELL-1           PIC X(4) VALUE SPACES.
             03 TRADE-BUY-SELL-PRICE-1     PIC X(8) VALUE SPACES.
@@ -142,14 +207,30 @@
             03 TRADE-BUY-SELL-PRICE-4     PIC X(8) VALUE SPACES.
             03 TRADE-ALARM                PIC X(3) VALUE SPACES.
             03 TRADE-BUY-SELL-OPTION      PIC X(1) VALUE SPACES.
-            03 FILLER                     PIC X(95) VALUE SPACES.
+      * Widened to the full width of TRADERBL's COMMAREA-BUFFER (698
+      * bytes) - DFHCOMMAREA there is declared PIC X(698) and moved
+      * into COMMAREA-BUFFER unconditionally with no length check, so
+      * passing anything shorter than 698 on the LINK's LENGTH OF
+      * TRADE-OUT-BUFFER reads past what was actually sent on every
+      * Buy/Sell trade.
+            03 FILLER                     PIC X(419) VALUE SPACES.
+
+      * Scratch area GET-PORTFOLIO formats into MESS3O - widest
+      * literal MESS3O already carries is 40 bytes ('Request Failed:
+      * BAD CUSTOMER READ/WRITE'), this is 39.
+        01 PORTFOLIO-MESSAGE.
+            03 PM-LIT-1                    PIC X(10) VALUE 'HOLDINGS: '.
+            03 PM-HOLD-COUNT               PIC 9(02).
+            03 PM-LIT-2                    PIC X(15)
+                   VALUE '  TOTAL VALUE: '.
+            03 PM-TOTAL-VALUE              PIC X(12).
 
         COPY NEWTRSET.
         COPY DFHAID.
 
         LINKAGE SECTION.
 
-        01  DFHCOMMAREA                   PIC X(168).
+        01  DFHCOMMAREA                   PIC X(504).
 
         PROCEDURE DIVISION.
 
@@ -180,10 +261,15 @@
                               END-EXEC
 
                MOVE 1 TO DATA1
+               MOVE EIBTIME TO LAST-ACTIVITY-TIME
+
+               MOVE COMPANY-COUNT OF GET-COMP-BUFFER
+                                     TO COMPANY-TOTAL-COUNT
+               MOVE 1 TO COMPANY-PAGE-START
 
                PERFORM VARYING COMPANY-NAME-IDX
                    FROM 1 BY 1
-                   UNTIL COMPANY-NAME-IDX > 4
+                   UNTIL COMPANY-NAME-IDX > COMPANY-TOTAL-COUNT
 
                    MOVE COMPANY-NAME-TAB (COMPANY-NAME-IDX)
                                          TO
@@ -198,7 +284,7 @@
 
                EXEC CICS RETURN TRANSID('TRAD')
                                 COMMAREA (TASK-DATA)
-                                LENGTH(168)
+                                LENGTH(LENGTH OF TASK-DATA)
                                 END-EXEC
 
             END-IF.
@@ -209,6 +295,13 @@
 
             MOVE DFHCOMMAREA TO TASK-DATA.
 
+            PERFORM CHECK-IDLE-TIMEOUT.
+            IF IDLE-SESSION-TIMED-OUT-FLAG = 'Y'
+               PERFORM TIMEOUT-SESSION
+            END-IF.
+
+            MOVE EIBTIME TO LAST-ACTIVITY-TIME.
+
             IF DATA1 = 1
                ADD 1 TO DATA1
                MOVE LOW-VALUES TO T001I
@@ -225,16 +318,11 @@
                        IF ((USER1L NOT = 0) AND (PASS1L NOT = 0))
                            MOVE USER1I TO CUSTOMER-NAME
                            MOVE CUSTOMER-NAME TO CUSTOMER-NAME-DATA
+                           MOVE PASS1I TO PASSWORD-DATA
                            MOVE LOW-VALUES TO T002O
                            MOVE LOW-VALUES TO OPTIONO
-                           MOVE COMPANY-NAME-COMM-ENTRY (1)
-                                               TO COMP1O
-                           MOVE COMPANY-NAME-COMM-ENTRY (2)
-                                               TO COMP2O
-                           MOVE COMPANY-NAME-COMM-ENTRY (3)
-                                               TO COMP3O
-                           MOVE COMPANY-NAME-COMM-ENTRY (4)
-                                               TO COMP4O
+                           MOVE 1 TO COMPANY-PAGE-START
+                           PERFORM DISPLAY-COMPANY-PAGE
       *                    EXEC CICS SEND CONTROL ERASE END-EXEC
                            EXEC CICS SEND MAP('T002')
                                MAPSET('NEWTRAD')
@@ -262,18 +350,18 @@
 
                END-EVALUATE
                EXEC CICS RETURN TRANSID ('TRAD')
-               COMMAREA (TASK-DATA) LENGTH (168) END-EXEC.
+               COMMAREA (TASK-DATA) LENGTH (LENGTH OF TASK-DATA) END-EXEC.
 
            IF DATA1 = 2
                MOVE 3 TO DATA1
                PERFORM GET-COMPANY-SELECTION
                EXEC CICS RETURN TRANSID ('TRAD')
-               COMMAREA (TASK-DATA) LENGTH (168) END-EXEC.
+               COMMAREA (TASK-DATA) LENGTH (LENGTH OF TASK-DATA) END-EXEC.
            IF DATA1 = 3
                MOVE 4 TO DATA1
                PERFORM GET-OPTIONS
                EXEC CICS RETURN TRANSID ('TRAD')
-               COMMAREA (TASK-DATA) LENGTH (168) END-EXEC.
+               COMMAREA (TASK-DATA) LENGTH (LENGTH OF TASK-DATA) END-EXEC.
            IF DATA1 = 4
                EXEC CICS RECEIVE MAP('T004')
                    MAPSET('NEWTRAD')
@@ -307,7 +395,7 @@
                             FREEKB ERASE END-EXEC
                END-EVALUATE
                EXEC CICS RETURN TRANSID ('TRAD')
-               COMMAREA (TASK-DATA) LENGTH (168) END-EXEC.
+               COMMAREA (TASK-DATA) LENGTH (LENGTH OF TASK-DATA) END-EXEC.
 
            IF DATA1 = 5
                MOVE LOW-VALUES TO T005I
@@ -317,7 +405,7 @@
                END-EXEC
                PERFORM GET-AMOUNT-TO-BUY
                EXEC CICS RETURN TRANSID ('TRAD')
-               COMMAREA (TASK-DATA) LENGTH (168) END-EXEC.
+               COMMAREA (TASK-DATA) LENGTH (LENGTH OF TASK-DATA) END-EXEC.
 
            IF DATA1 = 6
                MOVE LOW-VALUES TO T006I
@@ -327,7 +415,7 @@
                END-EXEC
                PERFORM GET-AMOUNT-TO-SELL
                EXEC CICS RETURN TRANSID ('TRAD')
-               COMMAREA (TASK-DATA) LENGTH (168) END-EXEC.
+               COMMAREA (TASK-DATA) LENGTH (LENGTH OF TASK-DATA) END-EXEC.
 
          MAIN-PROCESS-EXIT.
             EXEC CICS RETURN END-EXEC.
@@ -336,6 +424,49 @@
       * Main Program loop ENDS here....                         *
       ***********************************************************
 
+      ***********************************************************
+      * DISPLAY-COMPANY-PAGE STARTS HERE ...                    *
+      ***********************************************************
+      * The T002 map only has 4 physical company slots
+      * (COMP1O-COMP4O).  TRADCOMP can hold up to MAX-COMPANIES
+      * companies, so this paragraph fills those 4 slots from the
+      * page of COMPANY-NAME-COMM-TABLE starting at
+      * COMPANY-PAGE-START; GET-COMPANY-SELECTION moves
+      * COMPANY-PAGE-START with DFHPF7/DFHPF8 to page through the
+      * rest without needing any new screen fields.
+      ***********************************************************
+
+        DISPLAY-COMPANY-PAGE SECTION.
+
+           MOVE SPACES TO COMP1O.
+           MOVE SPACES TO COMP2O.
+           MOVE SPACES TO COMP3O.
+           MOVE SPACES TO COMP4O.
+
+           IF COMPANY-PAGE-START <= COMPANY-TOTAL-COUNT
+              MOVE COMPANY-NAME-COMM-ENTRY (COMPANY-PAGE-START)
+                                  TO COMP1O
+           END-IF.
+           IF COMPANY-PAGE-START + 1 <= COMPANY-TOTAL-COUNT
+              MOVE COMPANY-NAME-COMM-ENTRY (COMPANY-PAGE-START + 1)
+                                  TO COMP2O
+           END-IF.
+           IF COMPANY-PAGE-START + 2 <= COMPANY-TOTAL-COUNT
+              MOVE COMPANY-NAME-COMM-ENTRY (COMPANY-PAGE-START + 2)
+                                  TO COMP3O
+           END-IF.
+           IF COMPANY-PAGE-START + 3 <= COMPANY-TOTAL-COUNT
+              MOVE COMPANY-NAME-COMM-ENTRY (COMPANY-PAGE-START + 3)
+                                  TO COMP4O
+           END-IF.
+
+        DISPLAY-COMPANY-PAGE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * DISPLAY-COMPANY-PAGE ENDS HERE ...                      *
+      ***********************************************************
+
       ***********************************************************
       *  GET-COMPANY-SELECTION STARTS HERE ...                  *
       ***********************************************************
@@ -354,14 +485,7 @@
                         MOVE 2 TO DATA1
                         MOVE 'You must select a company' TO MESS2O
                         MOVE ZEROES TO OPTIONO
-                        MOVE COMPANY-NAME-COMM-ENTRY (1)
-                                            TO COMP1O
-                        MOVE COMPANY-NAME-COMM-ENTRY (2)
-                                            TO COMP2O
-                        MOVE COMPANY-NAME-COMM-ENTRY (3)
-                                            TO COMP3O
-                        MOVE COMPANY-NAME-COMM-ENTRY (4)
-                                            TO COMP4O
+                        PERFORM DISPLAY-COMPANY-PAGE
       *                 EXEC CICS SEND CONTROL ERASE END-EXEC
                         EXEC CICS SEND MAP('T002')
                             MAPSET('NEWTRAD')
@@ -369,51 +493,37 @@
                     ELSE
                         MOVE ' ' TO MESS3O
                         EVALUATE OPTIONI
-                           WHEN '1'
-                               MOVE COMPANY-NAME-COMM-ENTRY (1)
-                                        TO COMPANY-NAME
-                               MOVE COMPANY-NAME TO COMPANY-NAME-DATA
-                               MOVE LOW-VALUES TO OPT2O
-      *                        EXEC CICS SEND CONTROL ERASE END-EXEC
-                               EXEC CICS SEND MAP('T003')
-                                   MAPSET('NEWTRAD')
-                                   FREEKB ERASE END-EXEC
-                           WHEN '2'
-                               MOVE COMPANY-NAME-COMM-ENTRY (2)
-                                        TO COMPANY-NAME
-                               MOVE COMPANY-NAME TO COMPANY-NAME-DATA
-      *                        EXEC CICS SEND CONTROL ERASE END-EXEC
-                               EXEC CICS SEND MAP('T003')
-                                   MAPSET('NEWTRAD')
-                                   FREEKB ERASE END-EXEC
-                           WHEN '3'
-                               MOVE COMPANY-NAME-COMM-ENTRY (3)
-                                        TO COMPANY-NAME
-                               MOVE COMPANY-NAME TO COMPANY-NAME-DATA
-      *                        EXEC CICS SEND CONTROL ERASE END-EXEC
-                               EXEC CICS SEND MAP('T003')
-                                   MAPSET('NEWTRAD')
-                                   FREEKB ERASE END-EXEC
-                           WHEN '4'
-                               MOVE COMPANY-NAME-COMM-ENTRY (4)
-                                        TO COMPANY-NAME
-                               MOVE COMPANY-NAME TO COMPANY-NAME-DATA
-      *                        EXEC CICS SEND CONTROL ERASE END-EXEC
-                               EXEC CICS SEND MAP('T003')
-                                   MAPSET('NEWTRAD')
-                                   FREEKB ERASE END-EXEC
+                           WHEN '1' THRU '4'
+                               COMPUTE COMPANY-SELECT-IDX =
+                                   COMPANY-PAGE-START +
+                                   FUNCTION NUMVAL(OPTIONI) - 1
+                               IF COMPANY-SELECT-IDX > COMPANY-TOTAL-COUNT
+                                  MOVE 2 TO DATA1
+                                  MOVE 'You must select a company'
+                                                      TO MESS2O
+                                  MOVE LOW-VALUES TO OPTIONO
+                                  PERFORM DISPLAY-COMPANY-PAGE
+      *                           EXEC CICS SEND CONTROL ERASE END-EXEC
+                                  EXEC CICS SEND MAP('T002')
+                                      MAPSET('NEWTRAD')
+                                      FREEKB ERASE END-EXEC
+                               ELSE
+                                  MOVE COMPANY-NAME-COMM-ENTRY
+                                          (COMPANY-SELECT-IDX)
+                                           TO COMPANY-NAME
+                                  MOVE COMPANY-NAME TO
+                                                   COMPANY-NAME-DATA
+                                  MOVE LOW-VALUES TO OPT2O
+      *                           EXEC CICS SEND CONTROL ERASE END-EXEC
+                                  EXEC CICS SEND MAP('T003')
+                                      MAPSET('NEWTRAD')
+                                      FREEKB ERASE END-EXEC
+                               END-IF
                            WHEN OTHER
                               MOVE 2 TO DATA1
                               MOVE 'You must select a company' TO MESS2O
                               MOVE LOW-VALUES TO OPTIONO
-                              MOVE COMPANY-NAME-COMM-ENTRY (1)
-                                                  TO COMP1O
-                              MOVE COMPANY-NAME-COMM-ENTRY (2)
-                                                  TO COMP2O
-                              MOVE COMPANY-NAME-COMM-ENTRY (3)
-                                                  TO COMP3O
-                              MOVE COMPANY-NAME-COMM-ENTRY (4)
-                                                  TO COMP4O
+                              PERFORM DISPLAY-COMPANY-PAGE
       *                       EXEC CICS SEND CONTROL ERASE END-EXEC
                               EXEC CICS SEND MAP('T002')
                                  MAPSET('NEWTRAD')
@@ -428,20 +538,37 @@
                     EXEC CICS SEND MAP('T001')
                           MAPSET('NEWTRAD')
                           FREEKB ERASE END-EXEC
+                WHEN DFHPF7
+                    MOVE 2 TO DATA1
+                    IF COMPANY-PAGE-START > 4
+                       SUBTRACT 4 FROM COMPANY-PAGE-START
+                    ELSE
+                       MOVE 1 TO COMPANY-PAGE-START
+                    END-IF
+                    MOVE LOW-VALUES TO OPTIONO
+                    PERFORM DISPLAY-COMPANY-PAGE
+      *             EXEC CICS SEND CONTROL ERASE END-EXEC
+                    EXEC CICS SEND MAP('T002')
+                       MAPSET('NEWTRAD')
+                       FREEKB ERASE END-EXEC
+                WHEN DFHPF8
+                    MOVE 2 TO DATA1
+                    IF COMPANY-PAGE-START + 4 <= COMPANY-TOTAL-COUNT
+                       ADD 4 TO COMPANY-PAGE-START
+                    END-IF
+                    MOVE LOW-VALUES TO OPTIONO
+                    PERFORM DISPLAY-COMPANY-PAGE
+      *             EXEC CICS SEND CONTROL ERASE END-EXEC
+                    EXEC CICS SEND MAP('T002')
+                       MAPSET('NEWTRAD')
+                       FREEKB ERASE END-EXEC
                 WHEN DFHPF12  PERFORM EXIT-TRANSACTION
                 WHEN DFHCLEAR CONTINUE
                 WHEN OTHER
                    MOVE 2 TO DATA1
                    MOVE 'Invalid function key' TO MESS2O
                    MOVE LOW-VALUES TO OPTIONO
-                   MOVE COMPANY-NAME-COMM-ENTRY (1)
-                                       TO COMP1O
-                   MOVE COMPANY-NAME-COMM-ENTRY (2)
-                                       TO COMP2O
-                   MOVE COMPANY-NAME-COMM-ENTRY (3)
-                                       TO COMP3O
-                   MOVE COMPANY-NAME-COMM-ENTRY (4)
-                                       TO COMP4O
+                   PERFORM DISPLAY-COMPANY-PAGE
       *            EXEC CICS SEND CONTROL ERASE END-EXEC
                    EXEC CICS SEND MAP('T002')
                       MAPSET('NEWTRAD')
@@ -498,6 +625,12 @@
                                EXEC CICS SEND MAP('T006')
                                    MAPSET('NEWTRAD')
                                    FREEKB ERASE END-EXEC
+                           WHEN '4'
+                               MOVE 3 TO DATA1
+                               PERFORM GET-PORTFOLIO
+                               EXEC CICS SEND MAP('T003')
+                                   MAPSET('NEWTRAD')
+                                   FREEKB ERASE END-EXEC
 
                            WHEN OTHER
                              MOVE 3 TO DATA1
@@ -512,14 +645,7 @@
                     MOVE 2 TO DATA1
                     MOVE ' ' TO MESS2O
                     MOVE LOW-VALUES TO OPTIONO
-                    MOVE COMPANY-NAME-COMM-ENTRY (1)
-                                        TO COMP1O
-                    MOVE COMPANY-NAME-COMM-ENTRY (2)
-                                        TO COMP2O
-                    MOVE COMPANY-NAME-COMM-ENTRY (3)
-                                        TO COMP3O
-                    MOVE COMPANY-NAME-COMM-ENTRY (4)
-                                        TO COMP4O
+                    PERFORM DISPLAY-COMPANY-PAGE
       *             EXEC CICS SEND CONTROL ERASE END-EXEC
                     EXEC CICS SEND MAP('T002')
                        MAPSET('NEWTRAD')
@@ -552,6 +678,7 @@
                        TO OUT-REQUEST-TYPE OF QUOTE-OUT-BUFFER
            MOVE '00' TO OUT-RTN-CODE OF QUOTE-OUT-BUFFER
            MOVE CUSTOMER-NAME-DATA TO OUT-AUTHOR OF QUOTE-OUT-BUFFER
+           MOVE PASSWORD-DATA TO OUT-PASSWORD OF QUOTE-OUT-BUFFER
            MOVE COMPANY-NAME-DATA
                 TO OUT-COMPANY-NAME OF QUOTE-OUT-BUFFER
 
@@ -577,6 +704,8 @@
                    MOVE 'Request Failed: COMPANY NOT FOUND' TO MESS4O
                 WHEN '06'
                    MOVE 'Request Failed: INVALID SALE/BUY' TO MESS4O
+                WHEN '07'
+                   MOVE 'Request Failed: INVALID PASSWORD' TO MESS4O
                 WHEN '99'
                    MOVE 'Request Failed: CUSTOMER NOT FOUND' TO MESS4O
                 WHEN OTHER
@@ -592,15 +721,93 @@
       ***********************************************************
 
 
+      ***********************************************************
+      * GET-PORTFOLIO STARTS HERE ...                           *
+      * Consolidated cross-company holdings for this customer,  *
+      * via TRADERBL's Portfolio_View request.  There is no BMS *
+      * mapset source in this checkout (see IMPLEMENTATION_      *
+      * STATUS.md request 010, same limitation as 004/008/009)  *
+      * to add a multi-row holdings table to, so this stays on  *
+      * T003 and shows only the holding count and grand total   *
+      * in MESS3O - the same plain-text status line GET-OPTIONS *
+      * already uses for "You must select a option" etc.        *
+      ***********************************************************
+
+        GET-PORTFOLIO SECTION.
+
+           MOVE 'Portfolio_View '
+                       TO OUT-REQUEST-TYPE OF QUOTE-OUT-BUFFER
+           MOVE '00' TO OUT-RTN-CODE OF QUOTE-OUT-BUFFER
+           MOVE CUSTOMER-NAME-DATA TO OUT-AUTHOR OF QUOTE-OUT-BUFFER
+           MOVE PASSWORD-DATA TO OUT-PASSWORD OF QUOTE-OUT-BUFFER
+           MOVE SPACES
+                TO OUT-COMPANY-NAME OF QUOTE-OUT-BUFFER
+
+           EXEC CICS LINK PROGRAM(PROG-ID)
+               COMMAREA(QUOTE-OUT-BUFFER)
+               LENGTH(LENGTH OF QUOTE-OUT-BUFFER)
+           END-EXEC.
+
+           MOVE QUOTE-OUT-BUFFER TO QUOTE-RETURN-BUFFER.
+
+           EVALUATE QUOTE-RTN-CODE
+                WHEN '00'
+                   MOVE SPACES TO PORTFOLIO-MESSAGE
+                   MOVE QUOTE-PORTFOLIO-COUNT TO PM-HOLD-COUNT
+                   MOVE QUOTE-PORTFOLIO-TOTAL TO PM-TOTAL-VALUE
+                   MOVE PORTFOLIO-MESSAGE TO MESS3O
+                WHEN '01'
+                   MOVE 'Request Failed: UNKNOWN REQUEST' TO MESS3O
+                WHEN '07'
+                   MOVE 'Request Failed: INVALID PASSWORD' TO MESS3O
+                WHEN '99'
+                   MOVE 'Request Failed: CUSTOMER NOT FOUND' TO MESS3O
+                WHEN OTHER
+                   MOVE 'Request Failed' TO MESS3O
+            END-EVALUATE.
+
+        GET-PORTFOLIO-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * GET-PORTFOLIO ENDS HERE ...                             *
+      ***********************************************************
+
+
       ***********************************************************
       * SHOW-QUOTE STARTS HERE ...                              *
       ***********************************************************
 
         SHOW-QUOTE SECTION.
 
-           IF QUOTE-SHARES-HELD = '0000'
-              MOVE 'Information: You hold no shares in this company !'
-                   TO MESS4O
+           IF QUOTE-SHARES-HELD = '000000' AND
+              QUOTE-ALARM-TRIGGERED = 'Y'
+              STRING 'ALARM: price move exceeds your alert percentage!'
+                     ' You hold no shares in this company !'
+                     DELIMITED BY SIZE INTO MESS4O
+                 ON OVERFLOW
+                    DISPLAY 'TRADERPL: MESS4O TRUNCATED (COMBINED '
+                            'ALERT MESSAGE)'
+              END-STRING
+           ELSE
+              IF QUOTE-SHARES-HELD = '000000'
+                 STRING 'Information: You hold no shares in this '
+                        'company !'
+                        DELIMITED BY SIZE INTO MESS4O
+                    ON OVERFLOW
+                       DISPLAY 'TRADERPL: MESS4O TRUNCATED (NO '
+                               'SHARES HELD MESSAGE)'
+                 END-STRING
+              END-IF
+              IF QUOTE-ALARM-TRIGGERED = 'Y'
+                 STRING 'ALARM: price move exceeds your alert '
+                        'percentage!'
+                        DELIMITED BY SIZE INTO MESS4O
+                    ON OVERFLOW
+                       DISPLAY 'TRADERPL: MESS4O TRUNCATED (ALARM '
+                               'MESSAGE)'
+                 END-STRING
+              END-IF
            END-IF
            MOVE QUOTE-COMPANY-NAME TO COMP41O
            MOVE QUOTE-AUTHOR TO USER41O
@@ -690,6 +897,7 @@
                  TO TRADE-REQUEST-TYPE OF TRADE-OUT-BUFFER
            MOVE '00' TO TRADE-RTN-CODE OF TRADE-OUT-BUFFER
            MOVE CUSTOMER-NAME-DATA TO TRADE-AUTHOR OF TRADE-OUT-BUFFER
+           MOVE PASSWORD-DATA TO TRADE-PASSWORD OF TRADE-OUT-BUFFER
            MOVE COMPANY-NAME-DATA
                 TO TRADE-COMPANY-NAME OF TRADE-OUT-BUFFER
            MOVE '1' TO TRADE-BUY-SELL-OPTION OF TRADE-OUT-BUFFER
@@ -717,6 +925,8 @@
                    MOVE 'Request Failed: COMPANY NOT FOUND' TO MESS3O
                 WHEN '06'
                    MOVE 'Request Failed: INVALID SALE/BUY' TO MESS3O
+                WHEN '07'
+                   MOVE 'Request Failed: INVALID PASSWORD' TO MESS3O
                 WHEN '99'
                    MOVE 'Request Failed: CUSTOMER NOT FOUND' TO MESS3O
                 WHEN OTHER
@@ -793,6 +1003,7 @@
                  TO TRADE-REQUEST-TYPE OF TRADE-OUT-BUFFER
            MOVE '00' TO TRADE-RTN-CODE OF TRADE-OUT-BUFFER
            MOVE CUSTOMER-NAME-DATA TO TRADE-AUTHOR OF TRADE-OUT-BUFFER
+           MOVE PASSWORD-DATA TO TRADE-PASSWORD OF TRADE-OUT-BUFFER
            MOVE COMPANY-NAME-DATA
                 TO TRADE-COMPANY-NAME OF TRADE-OUT-BUFFER
            MOVE '2' TO TRADE-BUY-SELL-OPTION OF TRADE-OUT-BUFFER
@@ -820,6 +1031,8 @@
                    MOVE 'Request Failed: COMPANY NOT FOUND' TO MESS3O
                 WHEN '06'
                    MOVE 'Request Failed: INVALID SALE/BUY' TO MESS3O
+                WHEN '07'
+                   MOVE 'Request Failed: INVALID PASSWORD' TO MESS3O
                 WHEN '99'
                    MOVE 'Request Failed: CUSTOMER NOT FOUND' TO MESS3O
                 WHEN OTHER
@@ -837,6 +1050,109 @@
       * SEND-BUY ENDS HERE ...                     *
       ***********************************************************
 
+      ***********************************************************
+      * CHECK-IDLE-TIMEOUT STARTS HERE ...                      *
+      * Called from MAIN-PROCESS on every turn after the first.  If   *
+      * the terminal has sat longer than IDLE-TIMEOUT-SECONDS since   *
+      * its last key press, IDLE-SESSION-TIMED-OUT-FLAG is set and    *
+      * MAIN-PROCESS forces the terminal back to the T001 login      *
+      * screen (TIMEOUT-SESSION) instead of acting on EIBAID/the      *
+      * current DATA1 value.                                          *
+      ***********************************************************
+
+        CHECK-IDLE-TIMEOUT SECTION.
+
+            MOVE 'N' TO IDLE-SESSION-TIMED-OUT-FLAG.
+
+            IF LAST-ACTIVITY-TIME NOT = ZERO
+               MOVE LAST-ACTIVITY-TIME TO IDLE-RAW-TIME
+               PERFORM CONVERT-EIBTIME-TO-SECS
+               MOVE IDLE-CURRENT-SECS TO IDLE-LAST-SECS
+
+               MOVE EIBTIME TO IDLE-RAW-TIME
+               PERFORM CONVERT-EIBTIME-TO-SECS
+
+               COMPUTE IDLE-ELAPSED-SECS
+                     = IDLE-CURRENT-SECS - IDLE-LAST-SECS
+
+      * LAST-ACTIVITY-TIME and EIBTIME are both seconds-since-midnight
+      * - if the terminal's last key press was before midnight and
+      * this turn is after it, the subtraction above goes negative.
+      * Correct for the one midnight crossing a timeout this short
+      * could plausibly span.
+               IF IDLE-ELAPSED-SECS < 0
+                  ADD 86400 TO IDLE-ELAPSED-SECS
+               END-IF
+
+               IF IDLE-ELAPSED-SECS >= IDLE-TIMEOUT-SECONDS
+                  MOVE 'Y' TO IDLE-SESSION-TIMED-OUT-FLAG
+               END-IF
+            END-IF.
+
+        CHECK-IDLE-TIMEOUT-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * CHECK-IDLE-TIMEOUT ENDS HERE ...                        *
+      ***********************************************************
+
+      ***********************************************************
+      * CONVERT-EIBTIME-TO-SECS STARTS HERE ...                 *
+      * Splits a raw 0HHMMSS CICS time value (IDLE-RAW-TIME) into     *
+      * seconds-since-midnight (IDLE-CURRENT-SECS).                  *
+      ***********************************************************
+
+        CONVERT-EIBTIME-TO-SECS SECTION.
+
+            DIVIDE IDLE-RAW-TIME BY 10000
+               GIVING IDLE-HH REMAINDER IDLE-REM.
+            DIVIDE IDLE-REM BY 100
+               GIVING IDLE-MM REMAINDER IDLE-SS.
+            COMPUTE IDLE-CURRENT-SECS
+                  = (IDLE-HH * 3600) + (IDLE-MM * 60) + IDLE-SS.
+
+        CONVERT-EIBTIME-TO-SECS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * CONVERT-EIBTIME-TO-SECS ENDS HERE ...                   *
+      ***********************************************************
+
+      ***********************************************************
+      * TIMEOUT-SESSION STARTS HERE ...                         *
+      * Forces an idle terminal back to the T001 login screen,       *
+      * clearing the credentials/company-selection carried in        *
+      * TASK-DATA the same way EIBCALEN = 0 first-time processing     *
+      * does, so nothing from the timed-out session is left sitting  *
+      * in the COMMAREA for whoever logs in next on this terminal.   *
+      ***********************************************************
+
+        TIMEOUT-SESSION SECTION.
+
+            MOVE LOW-VALUES TO T001O.
+            MOVE SPACES TO CUSTOMER-NAME-DATA.
+            MOVE SPACES TO PASSWORD-DATA.
+            MOVE SPACES TO COMPANY-NAME-DATA.
+            MOVE ZERO TO LAST-ACTIVITY-TIME.
+            MOVE 1 TO DATA1.
+            MOVE 'Session timed out due to inactivity - please log in'
+                 TO MESS1O.
+
+            EXEC CICS SEND MAP('T001')
+                            MAPSET('NEWTRAD')
+                            FREEKB ERASE END-EXEC.
+
+            EXEC CICS RETURN TRANSID('TRAD')
+                             COMMAREA(TASK-DATA)
+                             LENGTH(LENGTH OF TASK-DATA) END-EXEC.
+
+        TIMEOUT-SESSION-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * TIMEOUT-SESSION ENDS HERE ...                           *
+      ***********************************************************
+
       ***********************************************************
       * EXIT-TRANSACTION STARTS HERE ...                        *
       ***********************************************************
