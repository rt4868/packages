@@ -0,0 +1,26 @@
+      *****************************************************************
+      * CUSTREC - TRADCUST record layout, shared by the batch programs*
+      * that access TRADCUST directly (outside of CICS).  Byte-for-   *
+      * byte compatible with the CUSTOMER-IO-BUFFER used online by    *
+      * TRADERBL/TRADERPL - this is the same VSAM dataset, just read  *
+      * with plain COBOL I/O instead of EXEC CICS while CICS is down  *
+      * for the overnight batch window.                               *
+      *****************************************************************
+       01 CUSTOMER-IO-BUFFER.
+          03 KEYREC.
+             05 CUSTOMER               PIC X(60).
+             05 KEYREC-DOT             PIC X(01).
+             05 COMPANY                PIC X(20).
+          03 CONVERT1.
+             05 NO-SHARES              PIC X(06).
+          03 CONVERT2 REDEFINES CONVERT1.
+             05 DEC-NO-SHARES          PIC 9(06).
+          03 BUY-FROM                  PIC X(08).
+          03 BUY-FROM-NO               PIC X(04).
+          03 BUY-TO                    PIC X(08).
+          03 BUY-TO-NO                 PIC X(04).
+          03 SELL-FROM                 PIC X(08).
+          03 SELL-FROM-NO              PIC X(04).
+          03 SELL-TO                   PIC X(08).
+          03 SELL-TO-NO                PIC X(04).
+          03 ALARM-PERCENT             PIC X(03).
